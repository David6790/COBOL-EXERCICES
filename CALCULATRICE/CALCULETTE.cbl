@@ -12,18 +12,76 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-   
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT CALC-OUT-FILE ASSIGN TO "CALCRSLT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           COPY OPSLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05 CT-OPERAND1              PIC 9(8)V99.
+           05 CT-OPERATOR              PIC X(1).
+           05 CT-OPERAND2              PIC 9(8)V99.
+
+       FD  CALC-OUT-FILE.
+       01  CALC-OUT-RECORD.
+           05 CO-OPERAND1              PIC 9(8)V99.
+           05 CO-OPERATOR              PIC X(1).
+           05 CO-OPERAND2              PIC 9(8)V99.
+           05 CO-RESULT                PIC -ZZZZZZ9999.99.
+           05 CO-STATUS                PIC X(20).
+
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-RECORD.
+           05 CL-TIMESTAMP              PIC X(21).
+           05 CL-OPERAND1               PIC -ZZZZZZZZZ9.99.
+           05 CL-OPERATOR               PIC X(1).
+           05 CL-OPERAND2               PIC -ZZZZZZZZZ9.99.
+           05 CL-RESULT                 PIC -ZZZZZZ9999.99.
+           05 CL-STATUS                 PIC X(20).
+
+       COPY OPSLOGFD.
+
        WORKING-STORAGE SECTION.
        01  WS-USER-INPUT1 PIC X(10).
        01  WS-USER-INPUT2 PIC x(10).
        01  WS-CONVERTED-NUMBER1 PIC 9(10)V99.
        01  WS-CONVERTED-NUMBER2 PIC 9(10)V99.
-       01  WS-RESULT-TO-DISPLAY PIC -ZZZZ9999,99.
+       01  WS-RESULT-TO-DISPLAY PIC -ZZZZ9999.99.
        01  WS-USER-INPUT-OPERATION-CHOICE PIC X.
        01  WS-OPERATION-CHOICE PIC X.
-       
+
+       01  WS-RUN-MODE PIC X VALUE "I".
+           88  WS-INTERACTIVE-MODE VALUE "I" "i".
+           88  WS-BATCH-MODE VALUE "B" "b".
+       01  WS-TRANS-FILE-STATUS PIC X(2).
+       01  WS-OUT-FILE-STATUS PIC X(2).
+       01  WS-EOF-TRANS-FILE PIC X VALUE "N".
+           88  WS-END-OF-TRANS-FILE VALUE "Y".
+       01  WS-BATCH-STATUS-MSG PIC X(20) VALUE SPACES.
+       01  WS-LOG-FILE-STATUS PIC X(2).
+       01  WS-TIMESTAMP PIC X(21).
+
+       01  WS-SESSION-TOTALS.
+           05  WS-COUNT-ADD PIC 9(5) VALUE 0.
+           05  WS-COUNT-SUB PIC 9(5) VALUE 0.
+           05  WS-COUNT-MUL PIC 9(5) VALUE 0.
+           05  WS-COUNT-DIV PIC 9(5) VALUE 0.
+           05  WS-COUNT-EXP PIC 9(5) VALUE 0.
+           05  WS-COUNT-MOD PIC 9(5) VALUE 0.
+       01  WS-CUMUL-RESULT PIC S9(10)V99 VALUE 0.
+       01  WS-CUMUL-RESULT-DISPLAY PIC -ZZZZZZ9999.99.
+       01  WS-RESULT-NUMERIC-TEMP PIC S9(10)V99.
+
+       COPY OPSLOGWS.
 
 
 
@@ -41,14 +99,28 @@
            PROCEDURES-START.
            *>===============
 
-           PERFORM 1000-NUMBER-CHOSING.
-           PERFORM 2000-OPERATION-CHOSING.
-           PERFORM 3000-OPERATION-EXEC.
+           PERFORM 9500-LOG-OPERATION-START.
+
+           OPEN EXTEND CALC-LOG-FILE.
+           IF WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT CALC-LOG-FILE
+           END-IF.
+
+           DISPLAY "Mode: I = Interactif, B = Batch (fichier)".
+           ACCEPT WS-RUN-MODE.
+
+           IF WS-BATCH-MODE
+               PERFORM 3500-BATCH-PROCESS
+           ELSE
+               PERFORM 1000-NUMBER-CHOSING
+               PERFORM 2000-OPERATION-CHOSING
+               PERFORM 3000-OPERATION-EXEC
+           END-IF.
 
 
            PROCEDURES-END.
            *>============
-               EXIT. 
+               GO TO 9999-PROGRAMME-END.
 
 
 
@@ -76,7 +148,7 @@
                    display "veuillez saisir un nombre"
                    ACCEPT WS-USER-INPUT2
            END-PERFORM.
-           move function numval(WS-USER-INPUT1) to WS-CONVERTED-NUMBER2.
+           move function numval(WS-USER-INPUT2) to WS-CONVERTED-NUMBER2.
 
            USER-INPUT-END.
            *>=============
@@ -88,28 +160,36 @@
            USER-SELECT-OPERATION.
            *>====================
            DISPLAY "Veuillez choisir une opération à effectuer : ".
-           DISPLAY "| A : Addition | S: Soustraction | M: Multiplication"&
-                   " D: DIVISION |".
+           DISPLAY "A : Addition - S: Soustraction - M: Multiplication".
+           DISPLAY "D: Division - E: Exposant - R: Reste (modulo)".
            ACCEPT WS-USER-INPUT-OPERATION-CHOICE.
-           PERFORM UNTIL 
+           PERFORM UNTIL
                    (
                        WS-USER-INPUT-OPERATION-CHOICE = ("A")
-                       OR 
+                       OR
                        WS-USER-INPUT-OPERATION-CHOICE =  ("a")
-                       OR 
+                       OR
                        WS-USER-INPUT-OPERATION-CHOICE = ("S")
-                       OR 
-                       WS-USER-INPUT-OPERATION-CHOICE =  ("s")              
-                       OR 
+                       OR
+                       WS-USER-INPUT-OPERATION-CHOICE =  ("s")
+                       OR
                        WS-USER-INPUT-OPERATION-CHOICE = ("M")
-                       OR 
+                       OR
                        WS-USER-INPUT-OPERATION-CHOICE = ("m")
-                       OR 
+                       OR
                        WS-USER-INPUT-OPERATION-CHOICE = ("D")
-                       OR 
-                       WS-USER-INPUT-OPERATION-CHOICE = ("d")       
+                       OR
+                       WS-USER-INPUT-OPERATION-CHOICE = ("d")
+                       OR
+                       WS-USER-INPUT-OPERATION-CHOICE = ("E")
+                       OR
+                       WS-USER-INPUT-OPERATION-CHOICE = ("e")
+                       OR
+                       WS-USER-INPUT-OPERATION-CHOICE = ("R")
+                       OR
+                       WS-USER-INPUT-OPERATION-CHOICE = ("r")
                    )
-                    DISPLAY "Veuillez saisir : A, S, M ou D"
+                    DISPLAY "Veuillez saisir : A, S, M, D, E ou R"
                     ACCEPT WS-USER-INPUT-OPERATION-CHOICE
            END-PERFORM.
 
@@ -128,26 +208,76 @@
 
            EVALUATE WS-OPERATION-CHOICE
                WHEN  "a"
-                   COMPUTE WS-RESULT-TO-DISPLAY = 
+                   COMPUTE WS-RESULT-TO-DISPLAY =
                        WS-CONVERTED-NUMBER1 + WS-CONVERTED-NUMBER2
-                                            
+                   ADD 1 TO WS-COUNT-ADD
+
                WHEN  "s"
-                   COMPUTE WS-RESULT-TO-DISPLAY = 
+                   COMPUTE WS-RESULT-TO-DISPLAY =
                        WS-CONVERTED-NUMBER1 - WS-CONVERTED-NUMBER2
+                   ADD 1 TO WS-COUNT-SUB
 
                WHEN "m"
-                   COMPUTE WS-RESULT-TO-DISPLAY = 
-                       WS-CONVERTED-NUMBER1 * WS-CONVERTED-NUMBER2  
+                   COMPUTE WS-RESULT-TO-DISPLAY =
+                       WS-CONVERTED-NUMBER1 * WS-CONVERTED-NUMBER2
+                   ADD 1 TO WS-COUNT-MUL
 
                WHEN  "d"
-                   COMPUTE WS-RESULT-TO-DISPLAY=
-                      WS-CONVERTED-NUMBER1 / WS-CONVERTED-NUMBER2
-               WHEN OTHER 
-                   DISPLAY "Une erreur s'est produite."       
-           
+                   IF WS-CONVERTED-NUMBER2 = 0
+                       MOVE "DIVISION IMPOSSIBLE" TO WS-BATCH-STATUS-MSG
+                       MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+                       MOVE ZEROS TO WS-RESULT-TO-DISPLAY
+                       DISPLAY "Division impossible: diviseur = zero."
+                   ELSE
+                       COMPUTE WS-RESULT-TO-DISPLAY =
+                           WS-CONVERTED-NUMBER1 / WS-CONVERTED-NUMBER2
+                           ON SIZE ERROR
+                               MOVE "DIVISION IMPOSSIBLE" TO
+                                   WS-BATCH-STATUS-MSG
+                               MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+                               MOVE ZEROS TO WS-RESULT-TO-DISPLAY
+                               DISPLAY "Division impossible: erreur "&
+                                   "de calcul."
+                       END-COMPUTE
+                       ADD 1 TO WS-COUNT-DIV
+                   END-IF
+
+               WHEN  "e"
+                   COMPUTE WS-RESULT-TO-DISPLAY =
+                       WS-CONVERTED-NUMBER1 ** WS-CONVERTED-NUMBER2
+                   ADD 1 TO WS-COUNT-EXP
+
+               WHEN  "r"
+                   IF WS-CONVERTED-NUMBER2 = 0
+                       MOVE "DIVISION IMPOSSIBLE" TO WS-BATCH-STATUS-MSG
+                       MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+                       MOVE ZEROS TO WS-RESULT-TO-DISPLAY
+                       DISPLAY "Modulo impossible: diviseur = zero."
+                   ELSE
+                       COMPUTE WS-RESULT-TO-DISPLAY =
+                           FUNCTION MOD(WS-CONVERTED-NUMBER1,
+                               WS-CONVERTED-NUMBER2)
+                       ADD 1 TO WS-COUNT-MOD
+                   END-IF
+
+               WHEN OTHER
+                   MOVE "OPERATEUR INVALIDE" TO WS-BATCH-STATUS-MSG
+                   MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+                   MOVE ZEROS TO WS-RESULT-TO-DISPLAY
+                   DISPLAY "Une erreur s'est produite."
+
            END-EVALUATE.
 
-           DISPLAY "Le résulat est: " WS-RESULT-TO-DISPLAY.
+           IF WS-BATCH-STATUS-MSG = SPACES OR
+                   WS-BATCH-STATUS-MSG = "OK"
+               DISPLAY "Le résulat est: " WS-RESULT-TO-DISPLAY
+               MOVE WS-RESULT-TO-DISPLAY TO WS-RESULT-NUMERIC-TEMP
+               ADD WS-RESULT-NUMERIC-TEMP TO WS-CUMUL-RESULT
+           ELSE
+               CONTINUE
+           END-IF.
+
+           PERFORM 3700-WRITE-CALC-LOG.
 
 
            OPERATION-END.
@@ -155,12 +285,94 @@
 
                EXIT.
 
+       3500-BATCH-PROCESS SECTION.
+       *>-------------------------
 
+           BATCH-PROCESS-START.
+           *>===================
 
-           
+           OPEN INPUT CALC-TRANS-FILE.
+           OPEN OUTPUT CALC-OUT-FILE.
+
+           PERFORM UNTIL WS-END-OF-TRANS-FILE
+               READ CALC-TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-TRANS-FILE
+                   NOT AT END
+                       PERFORM 3600-BATCH-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           CLOSE CALC-TRANS-FILE.
+           CLOSE CALC-OUT-FILE.
+
+           BATCH-PROCESS-END.
+           *>=================
+               EXIT.
+
+       3600-BATCH-TRANSACTION SECTION.
+       *>-----------------------------
+
+           BATCH-TRANSACTION-START.
+           *>=======================
+
+           MOVE CT-OPERAND1 TO WS-CONVERTED-NUMBER1.
+           MOVE CT-OPERAND2 TO WS-CONVERTED-NUMBER2.
+           MOVE FUNCTION LOWER-CASE(CT-OPERATOR) TO WS-OPERATION-CHOICE.
+           MOVE "OK" TO WS-BATCH-STATUS-MSG.
+
+           PERFORM 3000-OPERATION-EXEC.
+
+           MOVE CT-OPERAND1 TO CO-OPERAND1.
+           MOVE CT-OPERATOR TO CO-OPERATOR.
+           MOVE CT-OPERAND2 TO CO-OPERAND2.
+           MOVE WS-RESULT-TO-DISPLAY TO CO-RESULT.
+           MOVE WS-BATCH-STATUS-MSG TO CO-STATUS.
+           WRITE CALC-OUT-RECORD.
+
+           BATCH-TRANSACTION-END.
+           *>=====================
+               EXIT.
+
+       3700-WRITE-CALC-LOG SECTION.
+       *>---------------------------
+
+           WRITE-CALC-LOG-START.
+           *>====================
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO CL-TIMESTAMP.
+           MOVE WS-CONVERTED-NUMBER1 TO CL-OPERAND1.
+           MOVE WS-OPERATION-CHOICE TO CL-OPERATOR.
+           MOVE WS-CONVERTED-NUMBER2 TO CL-OPERAND2.
+           MOVE WS-RESULT-TO-DISPLAY TO CL-RESULT.
+           IF WS-BATCH-STATUS-MSG = SPACES
+               MOVE "OK" TO CL-STATUS
+           ELSE
+               MOVE WS-BATCH-STATUS-MSG TO CL-STATUS
+           END-IF.
+           WRITE CALC-LOG-RECORD.
+
+           WRITE-CALC-LOG-END.
+           *>==================
+               EXIT.
 
-       
-       9999-PROGRAMME-END.
-           STOP RUN.
+       9999-PROGRAMME-END SECTION.
+       *>----------------------------
+
+           MOVE WS-CUMUL-RESULT TO WS-CUMUL-RESULT-DISPLAY.
+           DISPLAY "=== Recapitulatif de la session ===".
+           DISPLAY "Additions      : " WS-COUNT-ADD.
+           DISPLAY "Soustractions  : " WS-COUNT-SUB.
+           DISPLAY "Multiplications: " WS-COUNT-MUL.
+           DISPLAY "Divisions      : " WS-COUNT-DIV.
+           DISPLAY "Exposants      : " WS-COUNT-EXP.
+           DISPLAY "Modulos        : " WS-COUNT-MOD.
+           DISPLAY "Total cumule   : " WS-CUMUL-RESULT-DISPLAY.
+           CLOSE CALC-LOG-FILE.
+           PERFORM 9600-LOG-OPERATION-END.
+           GOBACK.
+
+       COPY OPSLOGPR REPLACING PROGRAM-TAG BY "Calculatrice".
 
            
