@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       AUTHOR. DAVID LONG BIN.
+       DATE-WRITTEN. 12/01/24.
+       DATE-COMPILED.
+       SECURITY. Standard.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-USER-CHOICE PIC X.
+           88  WS-QUIT-CHOICE VALUE "Q" "q".
+
+       PROCEDURE DIVISION.
+
+       0000-MODULE-DIRECTEUR SECTION.
+       *>----------------------------
+
+           PROCEDURES-START.
+           *>===============
+
+           PERFORM UNTIL WS-QUIT-CHOICE
+               PERFORM 1000-DISPLAY-MENU
+               PERFORM 2000-DISPATCH-CHOICE
+           END-PERFORM.
+
+           PROCEDURES-END.
+           *>============
+               GO TO 9999-PROGRAMME-END.
+
+       1000-DISPLAY-MENU SECTION.
+       *>-----------------------------
+
+           DISPLAY-MENU-START.
+           *>===================
+
+           DISPLAY " ".
+           DISPLAY "=== Menu principal des utilitaires ===".
+           DISPLAY "1. Calculatrice".
+           DISPLAY "2. Verificateur d'entiers (Integer-Checker)".
+           DISPLAY "3. Jeu du pendu".
+           DISPLAY "4. Verificateur de plage de multiplication".
+           DISPLAY "5. Verificateur de palindrome".
+           DISPLAY "6. Tableau des exercices (notes eleves)".
+           DISPLAY "Q. Quitter".
+           DISPLAY "Votre choix : " WITH NO ADVANCING.
+           ACCEPT WS-USER-CHOICE.
+
+           DISPLAY-MENU-END.
+           *>=================
+               EXIT.
+
+       2000-DISPATCH-CHOICE SECTION.
+       *>-----------------------------
+
+           DISPATCH-CHOICE-START.
+           *>=====================
+
+           EVALUATE WS-USER-CHOICE
+               WHEN "1"
+                   CALL "Calculatrice"
+                   CANCEL "Calculatrice"
+               WHEN "2"
+                   CALL "INTEGER-CHECKER"
+                   CANCEL "INTEGER-CHECKER"
+               WHEN "3"
+                   CALL "JEU-DU-PENDU"
+                   CANCEL "JEU-DU-PENDU"
+               WHEN "4"
+                   CALL "MULTIPLY-RANGE-CHECK"
+                   CANCEL "MULTIPLY-RANGE-CHECK"
+               WHEN "5"
+                   CALL "PALINDROME-CHECK"
+                   CANCEL "PALINDROME-CHECK"
+               WHEN "6"
+                   CALL "TABLE-EXERCICES"
+                   CANCEL "TABLE-EXERCICES"
+               WHEN "Q"
+               WHEN "q"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Choix invalide, veuillez reessayer."
+           END-EVALUATE.
+
+           DISPATCH-CHOICE-END.
+           *>=====================
+               EXIT.
+
+       9999-PROGRAMME-END SECTION.
+       *>----------------------------
+
+           DISPLAY "Fin du menu principal.".
+           STOP RUN.
+
+       END PROGRAM MENU-PRINCIPAL.
