@@ -12,28 +12,295 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-   
+           SELECT PARM-FILE ASSIGN TO "INTPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT CHK-INPUT-FILE ASSIGN TO "INTCHECK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT CHK-REPORT-FILE ASSIGN TO "INTREPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "INTEXCPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+           COPY OPSLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05 PARM-LOW                 PIC 9(10).
+           05 PARM-HIGH                PIC 9(10).
+
+       FD  CHK-INPUT-FILE.
+       01  CHK-INPUT-RECORD            PIC X(10).
+
+       FD  CHK-REPORT-FILE.
+       01  CHK-REPORT-RECORD.
+           05 RPT-VALUE                PIC X(10).
+           05 RPT-STATUS                PIC X(10).
+           05 RPT-REASON                PIC X(30).
+           05 RPT-COUNT-VALIDATED       PIC ZZZZZZ9.
+           05 RPT-COUNT-REJECTED        PIC ZZZZZZ9.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 EXC-VALUE                PIC X(10).
+           05 EXC-REASON                PIC X(30).
+           05 EXC-TIMESTAMP             PIC X(21).
+
+       COPY OPSLOGFD.
+
        WORKING-STORAGE SECTION.
        01  WS-USER-INPUT PIC X(10).
        01  WS-CONVERTED-INT PIC 9(10).
 
+       01  WS-RUN-MODE PIC X VALUE "I".
+           88  WS-INTERACTIVE-MODE VALUE "I" "i".
+           88  WS-BATCH-MODE VALUE "B" "b".
+
+       01  WS-LOW-BOUND PIC 9(10) VALUE 0.
+       01  WS-HIGH-BOUND PIC 9(10) VALUE 999999999.
 
+       01  WS-PARM-FILE-STATUS PIC X(2).
+       01  WS-INPUT-FILE-STATUS PIC X(2).
+       01  WS-REPORT-FILE-STATUS PIC X(2).
+       01  WS-EXCEPTION-FILE-STATUS PIC X(2).
+       01  WS-EOF-INPUT PIC X VALUE "N".
+           88  WS-END-OF-INPUT VALUE "Y".
 
+       01  WS-TIMESTAMP PIC X(21).
+
+       01  WS-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES PIC 9(2) VALUE 5.
+
+       01  WS-VALIDATION-OK PIC X VALUE "N".
+           88  WS-VALID-VALUE VALUE "Y".
+       01  WS-REJECT-REASON PIC X(30) VALUE SPACES.
+
+       01  WS-COUNT-VALIDATED PIC 9(7) VALUE 0.
+       01  WS-COUNT-REJECTED PIC 9(7) VALUE 0.
+
+       COPY OPSLOGWS.
 
        PROCEDURE DIVISION.
-           DISPLAY "Veuillez saisir un nombre entier positif".
+
+       0000-MODULE-DIRECTEUR SECTION.
+       *>----------------------------
+
+           PROCEDURES-START.
+           *>===============
+
+           PERFORM 9500-LOG-OPERATION-START.
+           PERFORM 0500-LOAD-PARAMETERS.
+
+           DISPLAY "Mode: I = Interactif, B = Batch (fichier)".
+           ACCEPT WS-RUN-MODE.
+
+           IF WS-BATCH-MODE
+               PERFORM 2000-BATCH-PROCESS
+           ELSE
+               PERFORM 1000-INTERACTIVE-CHECK
+           END-IF.
+
+           PROCEDURES-END.
+           *>============
+               GO TO 9999-PROGRAMME-END.
+
+       0500-LOAD-PARAMETERS SECTION.
+       *>----------------------------
+
+           LOAD-PARM-START.
+           *>===============
+
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-LOW TO WS-LOW-BOUND
+                       MOVE PARM-HIGH TO WS-HIGH-BOUND
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "Parametres par defaut: 0 a 999999999."
+           END-IF.
+
+           LOAD-PARM-END.
+           *>=============
+               EXIT.
+
+       1000-INTERACTIVE-CHECK SECTION.
+       *>------------------------------
+
+           INTERACTIVE-START.
+           *>=================
+
+           MOVE 0 TO WS-RETRY-COUNT.
+           DISPLAY "Veuillez saisir un entier entre " WS-LOW-BOUND
+                   " et " WS-HIGH-BOUND.
            ACCEPT WS-USER-INPUT.
-           PERFORM UNTIL function numval(WS-USER-INPUT)<0
-               DISPLAY "Le nombre saisi n'est pas un entier positif"
-               DISPLAY "Veuillez saisir un autre nombre..."
+           PERFORM 1100-VALIDATE-VALUE.
+
+           PERFORM UNTIL WS-VALID-VALUE OR WS-RETRY-COUNT >=
+                   WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY WS-REJECT-REASON
+               IF WS-RETRY-COUNT < WS-MAX-RETRIES
+                   DISPLAY "Veuillez saisir un autre nombre..."
+                   ACCEPT WS-USER-INPUT
+                   PERFORM 1100-VALIDATE-VALUE
+               END-IF
            END-PERFORM.
 
-           MOVE function numval(WS-USER-INPUT) TO WS-CONVERTED-INT.
+           IF WS-VALID-VALUE
+               MOVE FUNCTION NUMVAL(WS-USER-INPUT) TO WS-CONVERTED-INT
+               DISPLAY WS-CONVERTED-INT
+           ELSE
+               MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+               DISPLAY "Nombre maximal de tentatives atteint ("
+                       WS-MAX-RETRIES ")."
+               DISPLAY "Fin de la session suite a trop d'erreurs "&
+                       "de saisie."
+               PERFORM 1200-WRITE-EXCEPTION
+           END-IF.
+
+           INTERACTIVE-END.
+           *>===============
+               EXIT.
+
+       1100-VALIDATE-VALUE SECTION.
+       *>-----------------------------
+
+           VALIDATE-VALUE-START.
+           *>====================
+
+           MOVE "N" TO WS-VALIDATION-OK.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF FUNCTION TRIM(WS-USER-INPUT) IS NOT NUMERIC OR
+                   FUNCTION TRIM(WS-USER-INPUT)(1:1) = "-"
+               MOVE "Ce n'est pas un entier positif" TO
+                   WS-REJECT-REASON
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-USER-INPUT) TO WS-CONVERTED-INT
+               IF WS-CONVERTED-INT < WS-LOW-BOUND OR
+                       WS-CONVERTED-INT > WS-HIGH-BOUND
+                   MOVE "Hors de la plage autorisee" TO
+                       WS-REJECT-REASON
+               ELSE
+                   MOVE "Y" TO WS-VALIDATION-OK
+               END-IF
+           END-IF.
+
+           VALIDATE-VALUE-END.
+           *>===================
+               EXIT.
+
+       1200-WRITE-EXCEPTION SECTION.
+       *>------------------------------
+
+           WRITE-EXCEPTION-START.
+           *>======================
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCEPTION-FILE-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-USER-INPUT TO EXC-VALUE.
+           MOVE WS-REJECT-REASON TO EXC-REASON.
+           MOVE WS-TIMESTAMP TO EXC-TIMESTAMP.
+           WRITE EXCEPTION-RECORD.
+
+           CLOSE EXCEPTION-FILE.
+
+           WRITE-EXCEPTION-END.
+           *>=====================
+               EXIT.
+
+       2000-BATCH-PROCESS SECTION.
+       *>----------------------------
+
+           BATCH-PROCESS-START.
+           *>=====================
+
+           MOVE 0 TO WS-COUNT-VALIDATED.
+           MOVE 0 TO WS-COUNT-REJECTED.
+
+           OPEN INPUT CHK-INPUT-FILE.
+           OPEN OUTPUT CHK-REPORT-FILE.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCEPTION-FILE-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-INPUT
+               READ CHK-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-INPUT
+                   NOT AT END
+                       PERFORM 2100-BATCH-VALIDATE-ONE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO CHK-REPORT-RECORD.
+           MOVE "TOTAL" TO RPT-VALUE.
+           MOVE "VALIDES" TO RPT-STATUS.
+           MOVE WS-COUNT-VALIDATED TO RPT-COUNT-VALIDATED.
+           MOVE WS-COUNT-REJECTED TO RPT-COUNT-REJECTED.
+           WRITE CHK-REPORT-RECORD.
+           DISPLAY "Valeurs validees : " WS-COUNT-VALIDATED.
+           DISPLAY "Valeurs rejetees : " WS-COUNT-REJECTED.
+
+           CLOSE CHK-INPUT-FILE.
+           CLOSE CHK-REPORT-FILE.
+           CLOSE EXCEPTION-FILE.
+
+           BATCH-PROCESS-END.
+           *>=====================
+               EXIT.
+
+       2100-BATCH-VALIDATE-ONE SECTION.
+       *>-----------------------------------
+
+           BATCH-VALIDATE-ONE-START.
+           *>========================
+
+           MOVE CHK-INPUT-RECORD TO WS-USER-INPUT.
+           PERFORM 1100-VALIDATE-VALUE.
+
+           MOVE SPACES TO CHK-REPORT-RECORD.
+           MOVE ZEROS TO RPT-COUNT-VALIDATED.
+           MOVE ZEROS TO RPT-COUNT-REJECTED.
+           MOVE WS-USER-INPUT TO RPT-VALUE.
+           IF WS-VALID-VALUE
+               MOVE "VALIDE" TO RPT-STATUS
+               MOVE SPACES TO RPT-REASON
+               ADD 1 TO WS-COUNT-VALIDATED
+           ELSE
+               MOVE "REJETE" TO RPT-STATUS
+               MOVE WS-REJECT-REASON TO RPT-REASON
+               ADD 1 TO WS-COUNT-REJECTED
+               MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+               MOVE WS-USER-INPUT TO EXC-VALUE
+               MOVE WS-REJECT-REASON TO EXC-REASON
+               MOVE WS-TIMESTAMP TO EXC-TIMESTAMP
+               WRITE EXCEPTION-RECORD
+           END-IF.
+           WRITE CHK-REPORT-RECORD.
+
+           BATCH-VALIDATE-ONE-END.
+           *>==========================
+               EXIT.
 
-           DISPLAY  WS-CONVERTED-INT.    
+       9999-PROGRAMME-END SECTION.
+       *>----------------------------
 
-           STOP RUN.
+           PERFORM 9600-LOG-OPERATION-END.
+           GOBACK.
 
-           
\ No newline at end of file
+       COPY OPSLOGPR REPLACING PROGRAM-TAG BY "INTEGER-CHECKER".
