@@ -0,0 +1,3 @@
+       01  WS-OPS-LOG-STATUS             PIC X(2).
+       01  WS-OPS-TIMESTAMP              PIC X(14).
+       01  WS-OPS-RUN-STATUS             PIC X(10) VALUE "OK".
