@@ -0,0 +1,3 @@
+           SELECT OPS-LOG-FILE ASSIGN TO "OPSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPS-LOG-STATUS.
