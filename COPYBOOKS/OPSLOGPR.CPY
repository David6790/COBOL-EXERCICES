@@ -0,0 +1,45 @@
+       9500-LOG-OPERATION-START SECTION.
+       *>-----------------------------------
+
+           LOG-OPERATION-START-START.
+           *>=============================
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-OPS-TIMESTAMP.
+           OPEN EXTEND OPS-LOG-FILE.
+           IF WS-OPS-LOG-STATUS = "35"
+               OPEN OUTPUT OPS-LOG-FILE
+           END-IF.
+           MOVE SPACES TO OPS-LOG-RECORD.
+           MOVE PROGRAM-TAG TO OPS-PROGRAM-NAME.
+           MOVE "START" TO OPS-EVENT.
+           MOVE SPACES TO OPS-STATUS.
+           MOVE WS-OPS-TIMESTAMP TO OPS-TIMESTAMP.
+           WRITE OPS-LOG-RECORD.
+           CLOSE OPS-LOG-FILE.
+
+           LOG-OPERATION-START-END.
+           *>=============================
+               EXIT.
+
+       9600-LOG-OPERATION-END SECTION.
+       *>-----------------------------------
+
+           LOG-OPERATION-END-START.
+           *>=============================
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-OPS-TIMESTAMP.
+           OPEN EXTEND OPS-LOG-FILE.
+           IF WS-OPS-LOG-STATUS = "35"
+               OPEN OUTPUT OPS-LOG-FILE
+           END-IF.
+           MOVE SPACES TO OPS-LOG-RECORD.
+           MOVE PROGRAM-TAG TO OPS-PROGRAM-NAME.
+           MOVE "END" TO OPS-EVENT.
+           MOVE WS-OPS-RUN-STATUS TO OPS-STATUS.
+           MOVE WS-OPS-TIMESTAMP TO OPS-TIMESTAMP.
+           WRITE OPS-LOG-RECORD.
+           CLOSE OPS-LOG-FILE.
+
+           LOG-OPERATION-END-END.
+           *>=============================
+               EXIT.
