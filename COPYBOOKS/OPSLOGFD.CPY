@@ -0,0 +1,6 @@
+       FD  OPS-LOG-FILE.
+       01  OPS-LOG-RECORD.
+           05 OPS-PROGRAM-NAME           PIC X(15).
+           05 OPS-EVENT                  PIC X(5).
+           05 OPS-STATUS                 PIC X(10).
+           05 OPS-TIMESTAMP              PIC X(14).
