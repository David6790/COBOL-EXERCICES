@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. INTEGER-CHECKER.
+       PROGRAM-ID. PALINDROME-CHECK.
        AUTHOR. DAVID LONG BIN.
        DATE-WRITTEN. 12/01/24.
        DATE-COMPILED.
@@ -12,29 +12,235 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-   
+           SELECT PALIN-INPUT-FILE ASSIGN TO "PALININ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT PALIN-REPORT-FILE ASSIGN TO "PALINRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           COPY OPSLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PALIN-INPUT-FILE.
+       01  PALIN-INPUT-RECORD           PIC X(40).
+
+       FD  PALIN-REPORT-FILE.
+       01  PALIN-REPORT-RECORD.
+           05 PR-PHRASE                 PIC X(40).
+           05 PR-VERDICT                PIC X(25).
+           05 PR-COUNT-PALINDROME       PIC ZZZZZZ9.
+           05 PR-COUNT-NOT-PALINDROME   PIC ZZZZZZ9.
+
+       COPY OPSLOGFD.
+
        WORKING-STORAGE SECTION.
-       01  WS-USER-INPUT PIC X(20).
-       01  WS-REVERSED-STRING PIC X(20).
+       01  WS-USER-INPUT PIC X(40).
+       01  WS-REVERSED-STRING PIC X(40).
+
+       01  WS-NORMALIZED PIC X(40) VALUE SPACES.
+       01  WS-NORM-LENGTH PIC 9(3) VALUE 0.
+       01  WS-CURRENT-CHAR PIC X.
+       01  WS-SCAN-INDEX PIC 9(3).
+       01  WS-INPUT-LENGTH PIC 9(3).
+       01  WS-TRIMMED-INPUT PIC X(40) VALUE SPACES.
+
+       01  WS-IS-PALINDROME PIC X VALUE "N".
+           88  WS-VERDICT-PALINDROME VALUE "Y".
 
+       01  WS-RUN-MODE PIC X VALUE "I".
+           88  WS-INTERACTIVE-MODE VALUE "I" "i".
+           88  WS-BATCH-MODE VALUE "B" "b".
 
+       01  WS-INPUT-FILE-STATUS PIC X(2).
+       01  WS-REPORT-FILE-STATUS PIC X(2).
+       01  WS-EOF-INPUT PIC X VALUE "N".
+           88  WS-END-OF-INPUT VALUE "Y".
 
+       01  WS-COUNT-PALINDROME PIC 9(7) VALUE 0.
+       01  WS-COUNT-NOT-PALINDROME PIC 9(7) VALUE 0.
+
+       COPY OPSLOGWS.
 
        PROCEDURE DIVISION.
-           DISPLAY "Veuillez rentrer le mot à verifier".
+
+       0000-MODULE-DIRECTEUR SECTION.
+       *>----------------------------
+
+           PROCEDURES-START.
+           *>===============
+
+           PERFORM 9500-LOG-OPERATION-START.
+           DISPLAY "Mode: I = Interactif, B = Batch (fichier)".
+           ACCEPT WS-RUN-MODE.
+
+           IF WS-BATCH-MODE
+               PERFORM 2000-BATCH-PROCESS
+           ELSE
+               PERFORM 1000-INTERACTIVE-CHECK
+           END-IF.
+
+           PROCEDURES-END.
+           *>============
+               GO TO 9999-PROGRAMME-END.
+
+       1000-INTERACTIVE-CHECK SECTION.
+       *>------------------------------
+
+           INTERACTIVE-START.
+           *>=================
+
+           DISPLAY "Veuillez rentrer le mot ou la phrase à verifier".
            ACCEPT WS-USER-INPUT.
-           MOVE function reverse(WS-USER-INPUT) TO WS-REVERSED-STRING.
 
-           DISPLAY WS-USER-INPUT.
-           DISPLAY WS-REVERSED-STRING.      
-        
-       *> methode à completer encore. car il faut normaliser encore la 
-       *> la casse, trimmer les espaces et ignorer la ponctuation. 
-       
-              
+           PERFORM 1100-CHECK-PALINDROME.
+
+           DISPLAY "Normalise : " WS-NORMALIZED(1:WS-NORM-LENGTH).
+           DISPLAY "Inverse   : " WS-REVERSED-STRING(1:WS-NORM-LENGTH).
+           IF WS-VERDICT-PALINDROME
+               DISPLAY "C'est un palindrome."
+           ELSE
+               DISPLAY "Ce n'est pas un palindrome."
+           END-IF.
+
+           INTERACTIVE-END.
+           *>===============
+               EXIT.
+
+       1100-CHECK-PALINDROME SECTION.
+       *>------------------------------
+
+           CHECK-PALINDROME-START.
+           *>======================
+
+           PERFORM 1200-NORMALIZE-INPUT.
+           PERFORM 1300-REVERSE-NORMALIZED.
+
+           MOVE "N" TO WS-IS-PALINDROME.
+           IF WS-NORM-LENGTH > 0 AND
+                   WS-NORMALIZED(1:WS-NORM-LENGTH) =
+                   WS-REVERSED-STRING(1:WS-NORM-LENGTH)
+               MOVE "Y" TO WS-IS-PALINDROME
+           END-IF.
+
+           CHECK-PALINDROME-END.
+           *>=====================
+               EXIT.
+
+       1200-NORMALIZE-INPUT SECTION.
+       *>------------------------------
+
+           NORMALIZE-START.
+           *>================
+
+           MOVE SPACES TO WS-NORMALIZED.
+           MOVE 0 TO WS-NORM-LENGTH.
+           MOVE SPACES TO WS-TRIMMED-INPUT.
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-TRIMMED-INPUT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-USER-INPUT)) TO
+               WS-INPUT-LENGTH.
+
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1 UNTIL
+                   WS-SCAN-INDEX > WS-INPUT-LENGTH
+               MOVE WS-TRIMMED-INPUT(WS-SCAN-INDEX:1) TO WS-CURRENT-CHAR
+               IF WS-CURRENT-CHAR NOT = SPACE AND
+                       (WS-CURRENT-CHAR IS ALPHABETIC-LOWER OR
+                       WS-CURRENT-CHAR IS ALPHABETIC-UPPER OR
+                       WS-CURRENT-CHAR IS NUMERIC)
+                   ADD 1 TO WS-NORM-LENGTH
+                   MOVE FUNCTION UPPER-CASE(WS-CURRENT-CHAR) TO
+                       WS-NORMALIZED(WS-NORM-LENGTH:1)
+               END-IF
+           END-PERFORM.
+
+           NORMALIZE-END.
+           *>=============
+               EXIT.
+
+       1300-REVERSE-NORMALIZED SECTION.
+       *>-----------------------------------
+
+           REVERSE-START.
+           *>=============
+
+           MOVE SPACES TO WS-REVERSED-STRING.
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1 UNTIL
+                   WS-SCAN-INDEX > WS-NORM-LENGTH
+               MOVE WS-NORMALIZED(WS-NORM-LENGTH - WS-SCAN-INDEX + 1:1)
+                   TO WS-REVERSED-STRING(WS-SCAN-INDEX:1)
+           END-PERFORM.
+
+           REVERSE-END.
+           *>===========
+               EXIT.
+
+       2000-BATCH-PROCESS SECTION.
+       *>----------------------------
+
+           BATCH-PROCESS-START.
+           *>=====================
+
+           MOVE 0 TO WS-COUNT-PALINDROME.
+           MOVE 0 TO WS-COUNT-NOT-PALINDROME.
+
+           OPEN INPUT PALIN-INPUT-FILE.
+           OPEN OUTPUT PALIN-REPORT-FILE.
+
+           PERFORM UNTIL WS-END-OF-INPUT
+               READ PALIN-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-INPUT
+                   NOT AT END
+                       PERFORM 2100-BATCH-CHECK-ONE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO PALIN-REPORT-RECORD.
+           MOVE "TOTAL" TO PR-PHRASE.
+           MOVE WS-COUNT-PALINDROME TO PR-COUNT-PALINDROME.
+           MOVE WS-COUNT-NOT-PALINDROME TO PR-COUNT-NOT-PALINDROME.
+           WRITE PALIN-REPORT-RECORD.
+           DISPLAY "Palindromes trouves     : " WS-COUNT-PALINDROME.
+           DISPLAY "Non-palindromes trouves : "
+                   WS-COUNT-NOT-PALINDROME.
+
+           CLOSE PALIN-INPUT-FILE.
+           CLOSE PALIN-REPORT-FILE.
+
+           BATCH-PROCESS-END.
+           *>=====================
+               EXIT.
+
+       2100-BATCH-CHECK-ONE SECTION.
+       *>-----------------------------------
+
+           BATCH-CHECK-ONE-START.
+           *>========================
+
+           MOVE PALIN-INPUT-RECORD TO WS-USER-INPUT.
+           PERFORM 1100-CHECK-PALINDROME.
+
+           MOVE SPACES TO PALIN-REPORT-RECORD.
+           MOVE ZEROS TO PR-COUNT-PALINDROME.
+           MOVE ZEROS TO PR-COUNT-NOT-PALINDROME.
+           MOVE PALIN-INPUT-RECORD TO PR-PHRASE.
+           IF WS-VERDICT-PALINDROME
+               MOVE "PALINDROME" TO PR-VERDICT
+               ADD 1 TO WS-COUNT-PALINDROME
+           ELSE
+               MOVE "PAS PALINDROME" TO PR-VERDICT
+               ADD 1 TO WS-COUNT-NOT-PALINDROME
+           END-IF.
+           WRITE PALIN-REPORT-RECORD.
+
+           BATCH-CHECK-ONE-END.
+           *>==========================
+               EXIT.
+
+       9999-PROGRAMME-END SECTION.
+       *>----------------------------
 
-           STOP RUN.
+           PERFORM 9600-LOG-OPERATION-END.
+           GOBACK.
 
-           
+       COPY OPSLOGPR REPLACING PROGRAM-TAG BY "PALINDROME-CHK".
