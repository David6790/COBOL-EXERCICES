@@ -12,37 +12,175 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-   
+           SELECT SUBJECT-PARM-FILE ASSIGN TO "TABLPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT STUDENT-FILE ASSIGN TO "ELEVES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TABLCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT BULLETIN-FILE ASSIGN TO "TABLBULL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BULLETIN-FILE-STATUS.
+           SELECT RANKING-FILE ASSIGN TO "TABLRANK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANKING-FILE-STATUS.
+           SELECT SUBJECT-STATS-FILE ASSIGN TO "TABLSTAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "TABLROST.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+           COPY OPSLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SUBJECT-PARM-FILE.
+       01  PARM-RECORD                  PIC 9(2).
+
+       FD  STUDENT-FILE.
+       01  ELEVE-RECORD.
+           05 ER-ID-CLASSE              PIC X(5).
+           05 ER-NOM                    PIC X(12).
+           05 ER-PRENOM                 PIC X(12).
+           05 ER-TRIMESTRE              PIC 9.
+           05 ER-MATIERE                PIC X(20).
+           05 ER-COEFF                  PIC 9.
+           05 ER-NOTE                   PIC 9(2)V99.
+           05 ER-NOTE-FLAG               PIC X.
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-PHASE                PIC 9(2).
+           05 CKPT-CLASSE               PIC 9(2).
+           05 CKPT-CUMUL-MOY            PIC 9(5)V99.
+
+       FD  BULLETIN-FILE.
+       01  BULLETIN-RECORD              PIC X(80).
+
+       FD  RANKING-FILE.
+       01  RANKING-RECORD                PIC X(60).
+
+       FD  SUBJECT-STATS-FILE.
+       01  STATS-RECORD                 PIC X(60).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD                   PIC X(80).
+
+       COPY OPSLOGFD.
+
        WORKING-STORAGE SECTION.
 
-       01  WS-ECOLE.  
-           05 WS-TAB-CLASSE OCCURS 30 TIMES 
-               INDEXED BY WS-INDEX-CLASSE. 
+       01  WS-MAX-MATIERES PIC 9(2) VALUE 10.
+       01  WS-NB-MATIERES-CONFIG PIC 9(2) VALUE 5.
+
+       01  WS-SEUIL-REUSSITE PIC 9(2) VALUE 10.
+       01  WS-SEUIL-ASSEZ-BIEN PIC 9(2) VALUE 12.
+       01  WS-SEUIL-BIEN PIC 9(2) VALUE 14.
+       01  WS-SEUIL-TRES-BIEN PIC 9(2) VALUE 16.
+
+       01  WS-ECOLE.
+           05 WS-TAB-CLASSE OCCURS 30 TIMES
+               INDEXED BY WS-INDEX-CLASSE.
                10 WS-ID PIC X(5).
-               10 WS-TAB-ELEVE OCCURS 25 TIMES 
+               10 WS-NB-ELEVES PIC 9(2) VALUE 0.
+               10 WS-TAB-ELEVE OCCURS 25 TIMES
                    INDEXED BY WS-INDEX-ELEVE.
                    15 WS-NOM PIC X(12).
-                   88 FIN-CLASSE VALUE SPACE.
+                       88 FIN-CLASSE VALUE SPACES.
                    15 WS-PRENOM PIC X(12).
-                   15 WS-TAB-NOTE OCCURS 5 TIMES 
-                      INDEXED BY WS-INDEX-NOTE. 
-                       20 WS-MATIERE PIC X(20).
-                       20 WS-COEFF PIC 9.
-                       20 WS-NOTE PIC 9(2)V99.
-                       88 PAS-DE-NOTE VALUE SPACE.
+                   15 WS-TAB-TRIMESTRE OCCURS 3 TIMES
+                       INDEXED BY WS-INDEX-TRIM.
+                       20 WS-NB-NOTES PIC 9(2) VALUE 0.
+                       20 WS-MOY-TRIMESTRE PIC 9(2)V99 VALUE 0.
+                       20 WS-TAB-NOTE OCCURS 10 TIMES
+                           INDEXED BY WS-INDEX-NOTE.
+                           25 WS-MATIERE PIC X(20).
+                           25 WS-COEFF PIC 9.
+                           25 WS-NOTE PIC 9(2)V99.
+                           25 WS-NOTE-PRESENT PIC X VALUE "N".
+                               88 PAS-DE-NOTE VALUE "N".
+                   15 WS-NB-TRIM-NOTEE PIC 9.
+                   15 WS-MOY-GEN-ELEVE PIC 9(2)V99 VALUE 0.
+                   15 WS-MENTION PIC X(15) VALUE SPACES.
+
+       01  WS-NB-CLASSES PIC 9(2) VALUE 0.
+       01  WS-TOTAL-STUDENT PIC 9(3) VALUE 0.
+       01  WS-MOYENNE-GENERALE PIC 9(2)V99 VALUE 0.
+       01  WS-CUMUL-MOY-GEN-ECOLE PIC 9(5)V99 VALUE 0.
+
+       01  WS-TEMP-CUMUL-COEFF PIC 9(3).
+       01  WS-TEMP-NOTE-PONDEREE PIC 9(5)V99.
+       01  WS-CUMUL-MOY-TRIM-ELEVE PIC 9(3)V99.
+
+       01  WS-MATIERE-STATS-TABLE.
+           05 WS-MATIERE-STAT-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-INDEX-MSTAT.
+               10 WS-MSTAT-NOM PIC X(20).
+               10 WS-MSTAT-CUMUL-NOTE PIC 9(6)V99.
+               10 WS-MSTAT-COUNT PIC 9(4).
+               10 WS-MSTAT-MOYENNE PIC 9(2)V99.
+       01  WS-NB-MATIERE-STATS PIC 9(2) VALUE 0.
+       01  WS-MSTAT-FOUND PIC X VALUE "N".
+           88  WS-MSTAT-IS-FOUND VALUE "Y".
 
+       01  WS-RANK PIC 9(2).
 
-       01  WS-TOTAL-STUDENT PIC 9(3).   
-       01  WS-TEMP-CUMUL-COEFF PIC 99.
-       01  WS-TEMP-NOTE-PONDEREE PIC 9(2)V99.     
-       01  WS-MOYENNE-MATIERE PIC 9(2)V99.   
-       01  WS-TOTAL-MOYENNES-ELEVE PIC 9(2)V99.  
-       01  WS-CUMUL-MOY-GEN-ELEVE PIC 9(2)V99.  
-       01  WS-MOY-GEN-ELEVE PIC 9(2)V99.  
+       01  WS-PARM-FILE-STATUS PIC X(2).
+       01  WS-STUDENT-FILE-STATUS PIC X(2).
+       01  WS-CKPT-FILE-STATUS PIC X(2).
+       01  WS-BULLETIN-FILE-STATUS PIC X(2).
+       01  WS-RANKING-FILE-STATUS PIC X(2).
+       01  WS-STATS-FILE-STATUS PIC X(2).
+       01  WS-CSV-FILE-STATUS PIC X(2).
+       01  WS-EOF-STUDENT PIC X VALUE "N".
+           88  WS-END-OF-STUDENT VALUE "Y".
 
+       01  WS-CHECKPOINT-PHASE PIC 9(2) VALUE 0.
+           88  WS-BULLETINS-DONE VALUE 20 THRU 99.
+           88  WS-RANKING-DONE VALUE 30 THRU 99.
+           88  WS-STATS-DONE VALUE 40 THRU 99.
+           88  WS-CSV-DONE VALUE 50 THRU 99.
 
+       01  WS-CLASSE-FOUND PIC X VALUE "N".
+           88  WS-CLASSE-IS-FOUND VALUE "Y".
+       01  WS-ELEVE-FOUND PIC X VALUE "N".
+           88  WS-ELEVE-IS-FOUND VALUE "Y".
+       01  WS-SKIP-RECORD PIC X VALUE "N".
+           88  WS-SKIP-THIS-RECORD VALUE "Y".
+
+       01  WS-EDIT-MOY PIC ZZ.99.
+       01  WS-EDIT-RANK PIC ZZ9.
+       01  WS-EDIT-COUNT PIC ZZZ9.
+       01  WS-EDIT-TRIM PIC 9.
+       01  WS-EDIT-COEFF PIC 9.
+       01  WS-EDIT-NOTE PIC ZZ.99.
+       01  WS-EDIT-STATUT PIC X(7).
+
+       01  WS-BULL-MATIERE-TABLE.
+           05 WS-BULL-MSTAT-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-INDEX-BMSTAT.
+               10 WS-BMSTAT-NOM PIC X(20).
+               10 WS-BMSTAT-COEFF PIC 9.
+               10 WS-BMSTAT-CUMUL-NOTE PIC 9(4)V99.
+               10 WS-BMSTAT-COUNT PIC 9(2).
+       01  WS-NB-BULL-MSTAT PIC 9(2) VALUE 0.
+       01  WS-BULL-MSTAT-FOUND PIC X VALUE "N".
+           88  WS-BULL-MSTAT-IS-FOUND VALUE "Y".
+
+       01  WS-CNT-ECHEC PIC 9(2) VALUE 0.
+       01  WS-CNT-PASSABLE PIC 9(2) VALUE 0.
+       01  WS-CNT-ASSEZ-BIEN PIC 9(2) VALUE 0.
+       01  WS-CNT-BIEN PIC 9(2) VALUE 0.
+       01  WS-CNT-TRES-BIEN PIC 9(2) VALUE 0.
+       01  WS-CNT-ADMIS PIC 9(2) VALUE 0.
+       01  WS-CNT-REFUSE PIC 9(2) VALUE 0.
+
+       01  WS-CHECKPOINT-CLASSE PIC 9(2) VALUE 0.
+
+       COPY OPSLOGWS.
 
        PROCEDURE DIVISION.
 
@@ -52,96 +190,1040 @@
            PROCEDURE-START.
            *>==============
 
-           PERFORM 1000-COMPUTE-NUMBER-STUDENTS.
-           PERFORM 2000-COMPUTE-MOYENNE-GENERALE.
+           PERFORM 9500-LOG-OPERATION-START.
+           PERFORM 0500-LOAD-SUBJECT-CONFIG.
+           PERFORM 0600-LOAD-CHECKPOINT.
+
+           PERFORM 1000-LOAD-STUDENT-DATA.
+           PERFORM 1100-COMPUTE-NUMBER-STUDENTS.
+           PERFORM 2000-COMPUTE-MOYENNES.
+
+           IF WS-BULLETINS-DONE
+               DISPLAY "Bulletins deja generes, etape ignoree."
+           ELSE
+               PERFORM 3000-PRINT-BULLETINS
+               MOVE 20 TO WS-CHECKPOINT-PHASE
+               PERFORM 0700-SAVE-CHECKPOINT
+           END-IF.
 
+           IF WS-RANKING-DONE
+               DISPLAY "Classement deja genere, etape ignoree."
+           ELSE
+               PERFORM 4000-PRINT-RANKING
+               MOVE 30 TO WS-CHECKPOINT-PHASE
+               PERFORM 0700-SAVE-CHECKPOINT
+           END-IF.
+
+           IF WS-STATS-DONE
+               DISPLAY "Statistiques deja generees, etape ignoree."
+           ELSE
+               PERFORM 5000-PRINT-SUBJECT-STATS
+               MOVE 40 TO WS-CHECKPOINT-PHASE
+               PERFORM 0700-SAVE-CHECKPOINT
+           END-IF.
+
+           IF WS-CSV-DONE
+               DISPLAY "Export CSV deja genere, etape ignoree."
+           ELSE
+               PERFORM 6000-EXPORT-CSV
+               MOVE 50 TO WS-CHECKPOINT-PHASE
+               PERFORM 0700-SAVE-CHECKPOINT
+           END-IF.
+
+           MOVE 0 TO WS-CHECKPOINT-PHASE.
+           MOVE 0 TO WS-CHECKPOINT-CLASSE.
+           PERFORM 0700-SAVE-CHECKPOINT.
+
+           DISPLAY "Nombre d'eleves traites : " WS-TOTAL-STUDENT.
+           DISPLAY "Moyenne generale ecole  : " WS-MOYENNE-GENERALE.
 
            PROCEDURE-END.
            *>============
+               GO TO 9999-PROGRAMME-END.
+
+       0500-LOAD-SUBJECT-CONFIG SECTION.
+       *>--------------------------------
+
+           LOAD-SUBJECT-CONFIG-START.
+           *>=========================
+
+           MOVE 5 TO WS-NB-MATIERES-CONFIG.
+           MOVE 10 TO WS-SEUIL-REUSSITE.
+           MOVE 12 TO WS-SEUIL-ASSEZ-BIEN.
+           MOVE 14 TO WS-SEUIL-BIEN.
+           MOVE 16 TO WS-SEUIL-TRES-BIEN.
+           OPEN INPUT SUBJECT-PARM-FILE.
+           IF WS-PARM-FILE-STATUS = "00"
+               READ SUBJECT-PARM-FILE
+                   NOT AT END
+                       MOVE PARM-RECORD TO WS-NB-MATIERES-CONFIG
+               END-READ
+               READ SUBJECT-PARM-FILE
+                   NOT AT END
+                       MOVE PARM-RECORD TO WS-SEUIL-REUSSITE
+               END-READ
+               READ SUBJECT-PARM-FILE
+                   NOT AT END
+                       MOVE PARM-RECORD TO WS-SEUIL-ASSEZ-BIEN
+               END-READ
+               READ SUBJECT-PARM-FILE
+                   NOT AT END
+                       MOVE PARM-RECORD TO WS-SEUIL-BIEN
+               END-READ
+               READ SUBJECT-PARM-FILE
+                   NOT AT END
+                       MOVE PARM-RECORD TO WS-SEUIL-TRES-BIEN
+               END-READ
+               CLOSE SUBJECT-PARM-FILE
+           ELSE
+               DISPLAY "Pas de TABLPARM.DAT: 5 matieres, seuils "&
+                       "10/12/14/16 par defaut."
+           END-IF.
+
+           IF WS-NB-MATIERES-CONFIG = 0 OR
+                   WS-NB-MATIERES-CONFIG > WS-MAX-MATIERES
+               MOVE WS-MAX-MATIERES TO WS-NB-MATIERES-CONFIG
+           END-IF.
+
+           LOAD-SUBJECT-CONFIG-END.
+           *>=======================
                EXIT.
 
-           
-       *>---------------------------------------------------------------
-       1000-COMPUTE-NUMBER-STUDENTS SECTION.
-       *>---------------------------------------------------------------
-       
+       0600-LOAD-CHECKPOINT SECTION.
+       *>-----------------------------
 
-           COMP-NUM-STUDENT-START. 
+           LOAD-CHECKPOINT-START.
            *>=====================
-           MOVE 0 TO WS-TOTAL-STUDENT.
-           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 UNTIL 
-                                           WS-INDEX-CLASSE >30
 
-               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 UNTIL 
-                                               WS-INDEX-ELEVE > 25
-    
-                       IF NOT FIN-CLASSE OF WS-TAB-ELEVE(WS-INDEX-ELEVE)                               
-                          COMPUTE WS-TOTAL-STUDENT = WS-TOTAL-STUDENT +1
-                       END-IF.
-               END-PERFORM.     
+           MOVE 0 TO WS-CHECKPOINT-PHASE.
+           MOVE 0 TO WS-CHECKPOINT-CLASSE.
+           MOVE 0 TO WS-CUMUL-MOY-GEN-ECOLE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-PHASE TO WS-CHECKPOINT-PHASE
+                       MOVE CKPT-CLASSE TO WS-CHECKPOINT-CLASSE
+                       MOVE CKPT-CUMUL-MOY TO WS-CUMUL-MOY-GEN-ECOLE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
-           END-PERFORM. 
+           IF WS-CHECKPOINT-PHASE > 0
+               DISPLAY "Reprise apres coupure, phase "
+                   WS-CHECKPOINT-PHASE " deja atteinte."
+           END-IF.
 
-           COMP-NUM-STUDENT-END.
+           IF WS-CHECKPOINT-CLASSE > 0
+               DISPLAY "Reprise apres coupure, classe "
+                   WS-CHECKPOINT-CLASSE " deja calculee."
+           END-IF.
+
+           LOAD-CHECKPOINT-END.
+           *>=====================
+               EXIT.
+
+       0700-SAVE-CHECKPOINT SECTION.
+       *>-----------------------------
+
+           SAVE-CHECKPOINT-START.
+           *>=====================
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-PHASE TO CKPT-PHASE.
+           MOVE WS-CHECKPOINT-CLASSE TO CKPT-CLASSE.
+           MOVE WS-CUMUL-MOY-GEN-ECOLE TO CKPT-CUMUL-MOY.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+           SAVE-CHECKPOINT-END.
+           *>=====================
+               EXIT.
+
+       1000-LOAD-STUDENT-DATA SECTION.
+       *>--------------------------------
+
+           LOAD-STUDENT-DATA-START.
+           *>========================
+
+           MOVE 0 TO WS-NB-CLASSES.
+           MOVE "N" TO WS-EOF-STUDENT.
+
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-FILE-STATUS NOT = "00"
+               MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+               DISPLAY "Aucune donnee eleve trouvee (ELEVES.DAT)."
+           ELSE
+               PERFORM UNTIL WS-END-OF-STUDENT
+                   READ STUDENT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-STUDENT
+                       NOT AT END
+                           PERFORM 1010-STORE-ONE-GRADE
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+           END-IF.
+
+           LOAD-STUDENT-DATA-END.
+           *>========================
+               EXIT.
+
+       1010-STORE-ONE-GRADE SECTION.
+       *>-----------------------------
+
+           STORE-ONE-GRADE-START.
+           *>=======================
+
+           MOVE "N" TO WS-SKIP-RECORD.
+           PERFORM 1020-FIND-OR-ADD-CLASSE.
+           IF NOT WS-SKIP-THIS-RECORD
+               PERFORM 1030-FIND-OR-ADD-ELEVE
+           END-IF.
+           IF NOT WS-SKIP-THIS-RECORD
+               PERFORM 1040-APPEND-NOTE
+           END-IF.
+
+           STORE-ONE-GRADE-END.
+           *>=======================
+               EXIT.
+
+       1020-FIND-OR-ADD-CLASSE SECTION.
+       *>-----------------------------------
+
+           FIND-OR-ADD-CLASSE-START.
+           *>=========================
+
+           MOVE "N" TO WS-CLASSE-FOUND.
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 UNTIL
+                   WS-INDEX-CLASSE > WS-NB-CLASSES
+               IF WS-ID(WS-INDEX-CLASSE) = ER-ID-CLASSE
+                   MOVE "Y" TO WS-CLASSE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-CLASSE-IS-FOUND
+               IF WS-NB-CLASSES < 30
+                   ADD 1 TO WS-NB-CLASSES
+                   SET WS-INDEX-CLASSE TO WS-NB-CLASSES
+                   MOVE ER-ID-CLASSE TO WS-ID(WS-INDEX-CLASSE)
+                   MOVE 0 TO WS-NB-ELEVES(WS-INDEX-CLASSE)
+               ELSE
+                   MOVE "Y" TO WS-SKIP-RECORD
+                   MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+                   DISPLAY "Trop de classes, enregistrement ignore: "
+                       ER-ID-CLASSE
+               END-IF
+           END-IF.
+
+           FIND-OR-ADD-CLASSE-END.
+           *>=========================
+               EXIT.
+
+       1030-FIND-OR-ADD-ELEVE SECTION.
+       *>-----------------------------------
+
+           FIND-OR-ADD-ELEVE-START.
+           *>=========================
+
+           MOVE "N" TO WS-ELEVE-FOUND.
+           PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 UNTIL
+                   WS-INDEX-ELEVE > WS-NB-ELEVES(WS-INDEX-CLASSE)
+               IF WS-NOM(WS-INDEX-CLASSE WS-INDEX-ELEVE) = ER-NOM AND
+                       WS-PRENOM(WS-INDEX-CLASSE WS-INDEX-ELEVE) =
+                           ER-PRENOM
+                   MOVE "Y" TO WS-ELEVE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-ELEVE-IS-FOUND
+               IF WS-NB-ELEVES(WS-INDEX-CLASSE) < 25
+                   ADD 1 TO WS-NB-ELEVES(WS-INDEX-CLASSE)
+                   SET WS-INDEX-ELEVE TO WS-NB-ELEVES(WS-INDEX-CLASSE)
+                   MOVE ER-NOM TO
+                       WS-NOM(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                   MOVE ER-PRENOM TO
+                       WS-PRENOM(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+               ELSE
+                   MOVE "Y" TO WS-SKIP-RECORD
+                   MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+                   DISPLAY "Trop d'eleves dans la classe, "&
+                       "enregistrement ignore: " ER-NOM " " ER-PRENOM
+               END-IF
+           END-IF.
+
+           FIND-OR-ADD-ELEVE-END.
+           *>=========================
+               EXIT.
+
+       1040-APPEND-NOTE SECTION.
+       *>-----------------------------
+
+           APPEND-NOTE-START.
+           *>===================
+
+           IF ER-TRIMESTRE < 1 OR ER-TRIMESTRE > 3
+               MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+               DISPLAY "Trimestre invalide pour " ER-NOM " "
+                   ER-PRENOM ", note ignoree: " ER-TRIMESTRE
+           ELSE
+               SET WS-INDEX-TRIM TO ER-TRIMESTRE
+               PERFORM 1041-STORE-NOTE-IN-TRIMESTRE
+           END-IF.
+
+           APPEND-NOTE-END.
            *>===================
+               EXIT.
 
-           EXIT.
+       1041-STORE-NOTE-IN-TRIMESTRE SECTION.
+       *>-----------------------------------------
 
+           STORE-NOTE-IN-TRIM-START.
+           *>===========================
 
+           IF WS-NB-NOTES(WS-INDEX-CLASSE WS-INDEX-ELEVE WS-INDEX-TRIM)
+                   < WS-NB-MATIERES-CONFIG
+               ADD 1 TO
+                   WS-NB-NOTES(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM)
+               SET WS-INDEX-NOTE TO
+                   WS-NB-NOTES(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM)
+               MOVE ER-MATIERE TO
+                   WS-MATIERE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM WS-INDEX-NOTE)
+               MOVE ER-COEFF TO
+                   WS-COEFF(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM WS-INDEX-NOTE)
+               MOVE ER-NOTE TO
+                   WS-NOTE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM WS-INDEX-NOTE)
+               IF ER-NOTE-FLAG = "N"
+                   MOVE "N" TO
+                       WS-NOTE-PRESENT(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE)
+               ELSE
+                   MOVE "Y" TO
+                       WS-NOTE-PRESENT(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE)
+               END-IF
+           ELSE
+               MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+               DISPLAY "Trop de matieres pour " ER-NOM " "
+                   ER-PRENOM ", note ignoree: " ER-MATIERE
+           END-IF.
 
+           STORE-NOTE-IN-TRIM-END.
+           *>===========================
+               EXIT.
+
+       1100-COMPUTE-NUMBER-STUDENTS SECTION.
        *>---------------------------------------------------------------
-       2000-COMPUTE-MOYENNE-GENERALE.
+
+           COMP-NUM-STUDENT-START.
+           *>=====================
+
+           MOVE 0 TO WS-TOTAL-STUDENT.
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 UNTIL
+                   WS-INDEX-CLASSE > WS-NB-CLASSES
+               COMPUTE WS-TOTAL-STUDENT = WS-TOTAL-STUDENT +
+                   WS-NB-ELEVES(WS-INDEX-CLASSE)
+           END-PERFORM.
+
+           COMP-NUM-STUDENT-END.
+           *>===================
+               EXIT.
+
+       2000-COMPUTE-MOYENNES SECTION.
        *>---------------------------------------------------------------
-           
-           COMPT-MOY-GEN-START.
-           *>==================
-           MOVE 0 TO WS-MOYENNE-GENERALE.
-           
-           
-
-           PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 UNTIL 
-                                          WS-INDEX-ELEVE > 25
-               INITIALIZE WS-TOTAL-MOYENNES-ELEVE. 
-               INITIALIZE WS-MOYENNE-MATIERE. 
-               INITIALIZE WS-TEMP-CUMUL-COEFF.
-               INITIALIZE WS-TEMP-NOTE-PONDEREE. 
-              
-               
-                 PERFORM VARYING WS-INDEX-NOTE FROM 1 BY 1 UNTIL
-                                               WS-INDEX-NOTE > 5
-                      COMPUTE WS-TEMP-NOTE-PONDEREE =
-                              (WS-NOTE OF WS-TAB-NOTE(WS-INDEX-NOTE))*
-                              (WS-COEFF OF WS-TAB-NOTE(WS-INDEX-NOTE))
-                      COMPUTE WS-TEMP-CUMUL-COEFF = WS-TEMP-CUMUL-COEFF
-                              + WS-COEFF OF WS-TAB-NOTE(WS-INDEX-NOTE)
-                      COMPUTE WS-MOYENNE-MATIERE = 
-                              WS-TEMP-NOTE-PONDEREE /
-                              WS-TEMP-CUMUL-COEFF
-                      COMPUTE WS-TOTAL-MOYENNES-ELEVE =
-                              WS-TOTAL-MOYENNES-ELEVE + 
-                              WS-MOYENNE-MATIERE                     
-
-                 END-PERFORM.  
-
-               COMPUTE WS-MOY-GEN-ELEVE = WS-TOTAL-MOYENNES-ELEVE /5
-               COMPUTE WS-CUMUL-MOY-GEN-ELEVE = WS-CUMUL-MOY-GEN-ELEVE
-                       + WS-MOY-GEN-ELEVE        
-                                          
-           END-PERFORM.      
-
-           COMPUTE WS-MOYENNE-GENERALE =  WS-CUMUL-MOY-GEN-ELEVE /
-                   WS-TOTAL-STUDENT.  
-
-
-           COMPT-MOY-GEN-END.
+
+           COMPT-MOY-START.
            *>================
+
+           MOVE 0 TO WS-CUMUL-MOY-GEN-ECOLE.
+
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 UNTIL
+                   WS-INDEX-CLASSE > WS-NB-CLASSES
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 UNTIL
+                       WS-INDEX-ELEVE > WS-NB-ELEVES(WS-INDEX-CLASSE)
+                   PERFORM 2100-COMPUTE-MOYENNE-ELEVE
+               END-PERFORM
+               SET WS-CHECKPOINT-CLASSE TO WS-INDEX-CLASSE
+               PERFORM 0700-SAVE-CHECKPOINT
+           END-PERFORM.
+
+           IF WS-TOTAL-STUDENT > 0
+               COMPUTE WS-MOYENNE-GENERALE =
+                   WS-CUMUL-MOY-GEN-ECOLE / WS-TOTAL-STUDENT
+           END-IF.
+
+           COMPT-MOY-END.
+           *>================
+               EXIT.
+
+       2100-COMPUTE-MOYENNE-ELEVE SECTION.
+       *>---------------------------------------------------------------
+
+           COMPT-MOY-ELEVE-START.
+           *>========================
+
+           MOVE 0 TO WS-CUMUL-MOY-TRIM-ELEVE.
+           MOVE 0 TO WS-NB-TRIM-NOTEE(WS-INDEX-CLASSE WS-INDEX-ELEVE).
+
+           PERFORM VARYING WS-INDEX-TRIM FROM 1 BY 1 UNTIL
+                   WS-INDEX-TRIM > 3
+               PERFORM 2200-COMPUTE-MOYENNE-TRIMESTRE
+               IF WS-TEMP-CUMUL-COEFF > 0
+                   ADD 1 TO
+                       WS-NB-TRIM-NOTEE(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                   COMPUTE WS-CUMUL-MOY-TRIM-ELEVE =
+                       WS-CUMUL-MOY-TRIM-ELEVE +
+                       WS-MOY-TRIMESTRE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM)
+               END-IF
+           END-PERFORM.
+
+           IF WS-NB-TRIM-NOTEE(WS-INDEX-CLASSE WS-INDEX-ELEVE) > 0
+               COMPUTE WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                   = WS-CUMUL-MOY-TRIM-ELEVE /
+                   WS-NB-TRIM-NOTEE(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+           ELSE
+               MOVE 0 TO
+                   WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+           END-IF.
+
+           PERFORM 2300-CLASSIFY-MENTION.
+
+           COMPUTE WS-CUMUL-MOY-GEN-ECOLE = WS-CUMUL-MOY-GEN-ECOLE +
+               WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE).
+
+           COMPT-MOY-ELEVE-END.
+           *>========================
+               EXIT.
+
+       2200-COMPUTE-MOYENNE-TRIMESTRE SECTION.
+       *>---------------------------------------------------------------
+
+           COMPT-MOY-TRIM-START.
+           *>=======================
+
+           MOVE 0 TO WS-TEMP-CUMUL-COEFF.
+           MOVE 0 TO WS-TEMP-NOTE-PONDEREE.
+           MOVE 0 TO
+               WS-MOY-TRIMESTRE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                   WS-INDEX-TRIM).
+
+           PERFORM VARYING WS-INDEX-NOTE FROM 1 BY 1 UNTIL
+                   WS-INDEX-NOTE >
+                       WS-NB-NOTES(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM)
+               IF NOT PAS-DE-NOTE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM WS-INDEX-NOTE)
+                   COMPUTE WS-TEMP-NOTE-PONDEREE =
+                       WS-TEMP-NOTE-PONDEREE +
+                       (WS-NOTE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE) *
+                       WS-COEFF(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE))
+                   COMPUTE WS-TEMP-CUMUL-COEFF = WS-TEMP-CUMUL-COEFF +
+                       WS-COEFF(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE)
+               END-IF
+           END-PERFORM.
+
+           IF WS-TEMP-CUMUL-COEFF > 0
+               COMPUTE
+                   WS-MOY-TRIMESTRE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM) =
+                   WS-TEMP-NOTE-PONDEREE / WS-TEMP-CUMUL-COEFF
+           END-IF.
+
+           COMPT-MOY-TRIM-END.
+           *>=======================
+               EXIT.
+
+       2300-CLASSIFY-MENTION SECTION.
+       *>---------------------------------------------------------------
+
+           CLASSIFY-MENTION-START.
+           *>=========================
+
+           EVALUATE TRUE
+               WHEN WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                       < WS-SEUIL-REUSSITE
+                   MOVE "ECHEC" TO
+                       WS-MENTION(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+               WHEN WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                       < WS-SEUIL-ASSEZ-BIEN
+                   MOVE "PASSABLE" TO
+                       WS-MENTION(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+               WHEN WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                       < WS-SEUIL-BIEN
+                   MOVE "ASSEZ BIEN" TO
+                       WS-MENTION(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+               WHEN WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                       < WS-SEUIL-TRES-BIEN
+                   MOVE "BIEN" TO
+                       WS-MENTION(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+               WHEN OTHER
+                   MOVE "TRES BIEN" TO
+                       WS-MENTION(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+           END-EVALUATE.
+
+           CLASSIFY-MENTION-END.
+           *>=========================
+               EXIT.
+
+       3000-PRINT-BULLETINS SECTION.
+       *>---------------------------------------------------------------
+
+           PRINT-BULLETINS-START.
+           *>========================
+
+           OPEN OUTPUT BULLETIN-FILE.
+
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 UNTIL
+                   WS-INDEX-CLASSE > WS-NB-CLASSES
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 UNTIL
+                       WS-INDEX-ELEVE > WS-NB-ELEVES(WS-INDEX-CLASSE)
+                   PERFORM 3100-PRINT-ONE-BULLETIN
+               END-PERFORM
+           END-PERFORM.
+
+           CLOSE BULLETIN-FILE.
+
+           PRINT-BULLETINS-END.
+           *>========================
+               EXIT.
+
+       3100-PRINT-ONE-BULLETIN SECTION.
+       *>-----------------------------------
+
+           PRINT-ONE-BULLETIN-START.
+           *>===========================
+
+           MOVE 0 TO WS-NB-BULL-MSTAT.
+
+           MOVE SPACES TO BULLETIN-RECORD.
+           STRING "Classe " WS-ID(WS-INDEX-CLASSE) " - "
+                   WS-NOM(WS-INDEX-CLASSE WS-INDEX-ELEVE) " "
+                   WS-PRENOM(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+               DELIMITED BY SIZE INTO BULLETIN-RECORD
+           END-STRING.
+           WRITE BULLETIN-RECORD.
+
+           PERFORM VARYING WS-INDEX-TRIM FROM 1 BY 1 UNTIL
+                   WS-INDEX-TRIM > 3
+               IF WS-NB-NOTES(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM) > 0
+                   SET WS-EDIT-TRIM TO WS-INDEX-TRIM
+                   MOVE SPACES TO BULLETIN-RECORD
+                   STRING "  Trimestre " WS-EDIT-TRIM
+                       DELIMITED BY SIZE INTO BULLETIN-RECORD
+                   END-STRING
+                   WRITE BULLETIN-RECORD
+                   PERFORM VARYING WS-INDEX-NOTE FROM 1 BY 1 UNTIL
+                           WS-INDEX-NOTE >
+                               WS-NB-NOTES(WS-INDEX-CLASSE
+                                   WS-INDEX-ELEVE WS-INDEX-TRIM)
+                       IF NOT PAS-DE-NOTE(WS-INDEX-CLASSE
+                               WS-INDEX-ELEVE
+                               WS-INDEX-TRIM WS-INDEX-NOTE)
+                           PERFORM 3110-PRINT-BULLETIN-SUBJECT-LINE
+                           PERFORM 3120-ACCUMULATE-BULLETIN-MATIERE
+                       END-IF
+                   END-PERFORM
+                   MOVE WS-MOY-TRIMESTRE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM) TO WS-EDIT-MOY
+                   MOVE SPACES TO BULLETIN-RECORD
+                   STRING "  Trimestre " WS-EDIT-TRIM
+                           " - moyenne : " WS-EDIT-MOY
+                       DELIMITED BY SIZE INTO BULLETIN-RECORD
+                   END-STRING
+                   WRITE BULLETIN-RECORD
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-INDEX-BMSTAT FROM 1 BY 1 UNTIL
+                   WS-INDEX-BMSTAT > WS-NB-BULL-MSTAT
+               PERFORM 3130-PRINT-BULLETIN-MATIERE-AVERAGE
+           END-PERFORM.
+
+           MOVE WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE) TO
+               WS-EDIT-MOY.
+           IF WS-MENTION(WS-INDEX-CLASSE WS-INDEX-ELEVE) = "ECHEC"
+               MOVE "REFUSE" TO WS-EDIT-STATUT
+           ELSE
+               MOVE "ADMIS" TO WS-EDIT-STATUT
+           END-IF.
+           MOVE SPACES TO BULLETIN-RECORD.
+           STRING "  Moyenne generale : " WS-EDIT-MOY
+                   "  Mention : "
+                   WS-MENTION(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                   "  Statut : " FUNCTION TRIM(WS-EDIT-STATUT)
+               DELIMITED BY SIZE INTO BULLETIN-RECORD
+           END-STRING.
+           WRITE BULLETIN-RECORD.
+
+           PRINT-ONE-BULLETIN-END.
+           *>===========================
+               EXIT.
+
+       3110-PRINT-BULLETIN-SUBJECT-LINE SECTION.
+       *>-----------------------------------------
+
+           PRINT-BULLETIN-SUBJECT-LINE-START.
+           *>=====================================
+
+           MOVE WS-COEFF(WS-INDEX-CLASSE WS-INDEX-ELEVE WS-INDEX-TRIM
+               WS-INDEX-NOTE) TO WS-EDIT-COEFF.
+           MOVE WS-NOTE(WS-INDEX-CLASSE WS-INDEX-ELEVE WS-INDEX-TRIM
+               WS-INDEX-NOTE) TO WS-EDIT-NOTE.
+           MOVE SPACES TO BULLETIN-RECORD.
+           STRING "    " WS-MATIERE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                       WS-INDEX-TRIM WS-INDEX-NOTE)
+                   " (coeff " WS-EDIT-COEFF ") : " WS-EDIT-NOTE
+               DELIMITED BY SIZE INTO BULLETIN-RECORD
+           END-STRING.
+           WRITE BULLETIN-RECORD.
+
+           PRINT-BULLETIN-SUBJECT-LINE-END.
+           *>=====================================
+               EXIT.
+
+       3120-ACCUMULATE-BULLETIN-MATIERE SECTION.
+       *>-----------------------------------------
+
+           ACCUMULATE-BULLETIN-MATIERE-START.
+           *>=====================================
+
+           MOVE "N" TO WS-BULL-MSTAT-FOUND.
+           PERFORM VARYING WS-INDEX-BMSTAT FROM 1 BY 1 UNTIL
+                   WS-INDEX-BMSTAT > WS-NB-BULL-MSTAT
+               IF WS-BMSTAT-NOM(WS-INDEX-BMSTAT) =
+                       WS-MATIERE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE)
+                   MOVE "Y" TO WS-BULL-MSTAT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-BULL-MSTAT-IS-FOUND
+               IF WS-NB-BULL-MSTAT < 10
+                   ADD 1 TO WS-NB-BULL-MSTAT
+                   SET WS-INDEX-BMSTAT TO WS-NB-BULL-MSTAT
+                   MOVE WS-MATIERE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE) TO
+                       WS-BMSTAT-NOM(WS-INDEX-BMSTAT)
+                   MOVE WS-COEFF(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE) TO
+                       WS-BMSTAT-COEFF(WS-INDEX-BMSTAT)
+                   MOVE 0 TO WS-BMSTAT-CUMUL-NOTE(WS-INDEX-BMSTAT)
+                   MOVE 0 TO WS-BMSTAT-COUNT(WS-INDEX-BMSTAT)
+               ELSE
+                   MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+                   DISPLAY "Trop de matieres distinctes pour le "&
+                       "bulletin, moyenne matiere ignoree: "
+                       WS-MATIERE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE)
+               END-IF
+           END-IF.
+
+           IF WS-INDEX-BMSTAT <= WS-NB-BULL-MSTAT
+               COMPUTE WS-BMSTAT-CUMUL-NOTE(WS-INDEX-BMSTAT) =
+                   WS-BMSTAT-CUMUL-NOTE(WS-INDEX-BMSTAT) +
+                   WS-NOTE(WS-INDEX-CLASSE WS-INDEX-ELEVE WS-INDEX-TRIM
+                       WS-INDEX-NOTE)
+               ADD 1 TO WS-BMSTAT-COUNT(WS-INDEX-BMSTAT)
+           END-IF.
+
+           ACCUMULATE-BULLETIN-MATIERE-END.
+           *>=====================================
+               EXIT.
+
+       3130-PRINT-BULLETIN-MATIERE-AVERAGE SECTION.
+       *>-----------------------------------------------
+
+           PRINT-BULLETIN-MATIERE-AVERAGE-START.
+           *>=========================================
+
+           IF WS-BMSTAT-COUNT(WS-INDEX-BMSTAT) > 0
+               COMPUTE WS-EDIT-NOTE = WS-BMSTAT-CUMUL-NOTE(
+                   WS-INDEX-BMSTAT) / WS-BMSTAT-COUNT(WS-INDEX-BMSTAT)
+               MOVE SPACES TO BULLETIN-RECORD
+               STRING "  Moyenne " WS-BMSTAT-NOM(WS-INDEX-BMSTAT)
+                       " : " WS-EDIT-NOTE
+                   DELIMITED BY SIZE INTO BULLETIN-RECORD
+               END-STRING
+               WRITE BULLETIN-RECORD
+           END-IF.
+
+           PRINT-BULLETIN-MATIERE-AVERAGE-END.
+           *>=========================================
+               EXIT.
+
+       4000-PRINT-RANKING SECTION.
+       *>---------------------------------------------------------------
+
+           PRINT-RANKING-START.
+           *>======================
+
+           OPEN OUTPUT RANKING-FILE.
+
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 UNTIL
+                   WS-INDEX-CLASSE > WS-NB-CLASSES
+               MOVE SPACES TO RANKING-RECORD
+               STRING "Classement classe " WS-ID(WS-INDEX-CLASSE)
+                   DELIMITED BY SIZE INTO RANKING-RECORD
+               END-STRING
+               WRITE RANKING-RECORD
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 UNTIL
+                       WS-INDEX-ELEVE > WS-NB-ELEVES(WS-INDEX-CLASSE)
+                   PERFORM 4100-PRINT-ONE-RANK
+               END-PERFORM
+               PERFORM 4300-PRINT-CLASS-MENTION-SUMMARY
+           END-PERFORM.
+
+           CLOSE RANKING-FILE.
+
+           PRINT-RANKING-END.
+           *>======================
+               EXIT.
+
+       4100-PRINT-ONE-RANK SECTION.
+       *>-----------------------------------
+
+           PRINT-ONE-RANK-START.
+           *>========================
+
+           PERFORM 4200-COMPUTE-RANK.
+
+           MOVE WS-RANK TO WS-EDIT-RANK.
+           MOVE WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE) TO
+               WS-EDIT-MOY.
+           IF WS-MENTION(WS-INDEX-CLASSE WS-INDEX-ELEVE) = "ECHEC"
+               MOVE "REFUSE" TO WS-EDIT-STATUT
+           ELSE
+               MOVE "ADMIS" TO WS-EDIT-STATUT
+           END-IF.
+           MOVE SPACES TO RANKING-RECORD.
+           STRING "  " WS-EDIT-RANK ". "
+                   WS-NOM(WS-INDEX-CLASSE WS-INDEX-ELEVE) " "
+                   WS-PRENOM(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                   " - " WS-EDIT-MOY
+                   " - " FUNCTION TRIM(WS-EDIT-STATUT)
+               DELIMITED BY SIZE INTO RANKING-RECORD
+           END-STRING.
+           WRITE RANKING-RECORD.
+
+           PRINT-ONE-RANK-END.
+           *>========================
+               EXIT.
+
+       4200-COMPUTE-RANK SECTION.
+       *>-----------------------------------
+
+           COMPUTE-RANK-START.
+           *>=====================
+
+           MOVE 1 TO WS-RANK.
+           PERFORM VARYING WS-INDEX-NOTE FROM 1 BY 1 UNTIL
+                   WS-INDEX-NOTE > WS-NB-ELEVES(WS-INDEX-CLASSE)
+               IF WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-NOTE) >
+                       WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                   ADD 1 TO WS-RANK
+               END-IF
+           END-PERFORM.
+
+           COMPUTE-RANK-END.
+           *>=====================
+               EXIT.
+
+       4300-PRINT-CLASS-MENTION-SUMMARY SECTION.
+       *>-----------------------------------------------
+
+           PRINT-CLASS-MENTION-SUMMARY-START.
+           *>=========================================
+
+           MOVE 0 TO WS-CNT-ECHEC.
+           MOVE 0 TO WS-CNT-PASSABLE.
+           MOVE 0 TO WS-CNT-ASSEZ-BIEN.
+           MOVE 0 TO WS-CNT-BIEN.
+           MOVE 0 TO WS-CNT-TRES-BIEN.
+           MOVE 0 TO WS-CNT-ADMIS.
+           MOVE 0 TO WS-CNT-REFUSE.
+
+           PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 UNTIL
+                   WS-INDEX-ELEVE > WS-NB-ELEVES(WS-INDEX-CLASSE)
+               EVALUATE WS-MENTION(WS-INDEX-CLASSE WS-INDEX-ELEVE)
+                   WHEN "ECHEC"
+                       ADD 1 TO WS-CNT-ECHEC
+                       ADD 1 TO WS-CNT-REFUSE
+                   WHEN "PASSABLE"
+                       ADD 1 TO WS-CNT-PASSABLE
+                       ADD 1 TO WS-CNT-ADMIS
+                   WHEN "ASSEZ BIEN"
+                       ADD 1 TO WS-CNT-ASSEZ-BIEN
+                       ADD 1 TO WS-CNT-ADMIS
+                   WHEN "BIEN"
+                       ADD 1 TO WS-CNT-BIEN
+                       ADD 1 TO WS-CNT-ADMIS
+                   WHEN "TRES BIEN"
+                       ADD 1 TO WS-CNT-TRES-BIEN
+                       ADD 1 TO WS-CNT-ADMIS
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE SPACES TO RANKING-RECORD.
+           STRING "  Bilan classe - Admis : " WS-CNT-ADMIS
+                   "  Refuses : " WS-CNT-REFUSE
+               DELIMITED BY SIZE INTO RANKING-RECORD
+           END-STRING.
+           WRITE RANKING-RECORD.
+
+           MOVE SPACES TO RANKING-RECORD.
+           STRING "  Mentions - Echec:" WS-CNT-ECHEC
+                   " Passable:" WS-CNT-PASSABLE
+                   " Assez Bien:" WS-CNT-ASSEZ-BIEN
+               DELIMITED BY SIZE INTO RANKING-RECORD
+           END-STRING.
+           WRITE RANKING-RECORD.
+
+           MOVE SPACES TO RANKING-RECORD.
+           STRING "    Bien:" WS-CNT-BIEN
+                   " Tres Bien:" WS-CNT-TRES-BIEN
+               DELIMITED BY SIZE INTO RANKING-RECORD
+           END-STRING.
+           WRITE RANKING-RECORD.
+
+           PRINT-CLASS-MENTION-SUMMARY-END.
+           *>=========================================
+               EXIT.
+
+       5000-PRINT-SUBJECT-STATS SECTION.
+       *>---------------------------------------------------------------
+
+           PRINT-SUBJECT-STATS-START.
+           *>=============================
+
+           MOVE 0 TO WS-NB-MATIERE-STATS.
+
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 UNTIL
+                   WS-INDEX-CLASSE > WS-NB-CLASSES
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 UNTIL
+                       WS-INDEX-ELEVE > WS-NB-ELEVES(WS-INDEX-CLASSE)
+                   PERFORM VARYING WS-INDEX-TRIM FROM 1 BY 1 UNTIL
+                           WS-INDEX-TRIM > 3
+                       PERFORM VARYING WS-INDEX-NOTE FROM 1 BY 1
+                               UNTIL WS-INDEX-NOTE >
+                               WS-NB-NOTES(WS-INDEX-CLASSE
+                                   WS-INDEX-ELEVE WS-INDEX-TRIM)
+                           IF NOT PAS-DE-NOTE(WS-INDEX-CLASSE
+                                   WS-INDEX-ELEVE WS-INDEX-TRIM
+                                   WS-INDEX-NOTE)
+                               PERFORM 5100-ACCUMULATE-SUBJECT-STAT
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+           OPEN OUTPUT SUBJECT-STATS-FILE.
+           PERFORM VARYING WS-INDEX-MSTAT FROM 1 BY 1 UNTIL
+                   WS-INDEX-MSTAT > WS-NB-MATIERE-STATS
+               PERFORM 5200-PRINT-ONE-SUBJECT-STAT
+           END-PERFORM.
+           CLOSE SUBJECT-STATS-FILE.
+
+           PRINT-SUBJECT-STATS-END.
+           *>=============================
+               EXIT.
+
+       5100-ACCUMULATE-SUBJECT-STAT SECTION.
+       *>-----------------------------------------
+
+           ACCUMULATE-SUBJECT-STAT-START.
+           *>================================
+
+           MOVE "N" TO WS-MSTAT-FOUND.
+           MOVE "N" TO WS-SKIP-RECORD.
+           PERFORM VARYING WS-INDEX-MSTAT FROM 1 BY 1 UNTIL
+                   WS-INDEX-MSTAT > WS-NB-MATIERE-STATS
+               IF WS-MSTAT-NOM(WS-INDEX-MSTAT) =
+                       WS-MATIERE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE)
+                   MOVE "Y" TO WS-MSTAT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-MSTAT-IS-FOUND
+               IF WS-NB-MATIERE-STATS < 20
+                   ADD 1 TO WS-NB-MATIERE-STATS
+                   SET WS-INDEX-MSTAT TO WS-NB-MATIERE-STATS
+                   MOVE WS-MATIERE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE) TO
+                       WS-MSTAT-NOM(WS-INDEX-MSTAT)
+                   MOVE 0 TO WS-MSTAT-CUMUL-NOTE(WS-INDEX-MSTAT)
+                   MOVE 0 TO WS-MSTAT-COUNT(WS-INDEX-MSTAT)
+               ELSE
+                   MOVE "Y" TO WS-SKIP-RECORD
+                   MOVE "ERREUR" TO WS-OPS-RUN-STATUS
+                   DISPLAY "Trop de matieres distinctes, "&
+                       "statistique ignoree: "
+                       WS-MATIERE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE)
+               END-IF
+           END-IF.
+
+           IF NOT WS-SKIP-THIS-RECORD
+               COMPUTE WS-MSTAT-CUMUL-NOTE(WS-INDEX-MSTAT) =
+                   WS-MSTAT-CUMUL-NOTE(WS-INDEX-MSTAT) +
+                   WS-NOTE(WS-INDEX-CLASSE WS-INDEX-ELEVE WS-INDEX-TRIM
+                       WS-INDEX-NOTE)
+               ADD 1 TO WS-MSTAT-COUNT(WS-INDEX-MSTAT)
+           END-IF.
+
+           ACCUMULATE-SUBJECT-STAT-END.
+           *>================================
                EXIT.
 
+       5200-PRINT-ONE-SUBJECT-STAT SECTION.
+       *>-----------------------------------------
+
+           PRINT-ONE-SUBJECT-STAT-START.
+           *>================================
+
+           IF WS-MSTAT-COUNT(WS-INDEX-MSTAT) > 0
+               COMPUTE WS-MSTAT-MOYENNE(WS-INDEX-MSTAT) =
+                   WS-MSTAT-CUMUL-NOTE(WS-INDEX-MSTAT) /
+                   WS-MSTAT-COUNT(WS-INDEX-MSTAT)
+           END-IF.
+
+           MOVE WS-MSTAT-MOYENNE(WS-INDEX-MSTAT) TO WS-EDIT-MOY.
+           MOVE WS-MSTAT-COUNT(WS-INDEX-MSTAT) TO WS-EDIT-COUNT.
+           MOVE SPACES TO STATS-RECORD.
+           STRING WS-MSTAT-NOM(WS-INDEX-MSTAT) " - moyenne : "
+                   WS-EDIT-MOY " (" WS-EDIT-COUNT " notes)"
+               DELIMITED BY SIZE INTO STATS-RECORD
+           END-STRING.
+           WRITE STATS-RECORD.
 
+           PRINT-ONE-SUBJECT-STAT-END.
+           *>================================
+               EXIT.
+
+       6000-EXPORT-CSV SECTION.
        *>---------------------------------------------------------------
-       9999-FIN-PROGRAMME.
+
+           EXPORT-CSV-START.
+           *>===================
+
+           OPEN OUTPUT CSV-FILE.
+           MOVE "CLASSE,NOM,PRENOM,TRIMESTRE,MATIERE,COEFF,NOTE,"&
+               "MOYENNE,MENTION" TO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 UNTIL
+                   WS-INDEX-CLASSE > WS-NB-CLASSES
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 UNTIL
+                       WS-INDEX-ELEVE > WS-NB-ELEVES(WS-INDEX-CLASSE)
+                   PERFORM 6100-EXPORT-ONE-CSV-ROW
+                   PERFORM 6200-EXPORT-CSV-NOTE-ROWS
+               END-PERFORM
+           END-PERFORM.
+
+           CLOSE CSV-FILE.
+
+           EXPORT-CSV-END.
+           *>===================
+               EXIT.
+
+       6100-EXPORT-ONE-CSV-ROW SECTION.
+       *>-----------------------------------
+
+           EXPORT-ONE-CSV-ROW-START.
+           *>============================
+
+           MOVE WS-MOY-GEN-ELEVE(WS-INDEX-CLASSE WS-INDEX-ELEVE) TO
+               WS-EDIT-MOY.
+           MOVE SPACES TO CSV-RECORD.
+           STRING FUNCTION TRIM(WS-ID(WS-INDEX-CLASSE)) ","
+                   FUNCTION TRIM(WS-NOM(WS-INDEX-CLASSE
+                       WS-INDEX-ELEVE)) ","
+                   FUNCTION TRIM(WS-PRENOM(WS-INDEX-CLASSE
+                       WS-INDEX-ELEVE)) ","
+                   ",,,," FUNCTION TRIM(WS-EDIT-MOY) ","
+                   FUNCTION TRIM(WS-MENTION(WS-INDEX-CLASSE
+                       WS-INDEX-ELEVE))
+               DELIMITED BY SIZE INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+           EXPORT-ONE-CSV-ROW-END.
+           *>============================
+               EXIT.
+
+       6200-EXPORT-CSV-NOTE-ROWS SECTION.
+       *>-----------------------------------
+
+           EXPORT-CSV-NOTE-ROWS-START.
+           *>============================
+
+           PERFORM VARYING WS-INDEX-TRIM FROM 1 BY 1 UNTIL
+                   WS-INDEX-TRIM > 3
+               PERFORM VARYING WS-INDEX-NOTE FROM 1 BY 1 UNTIL
+                       WS-INDEX-NOTE > WS-NB-NOTES(WS-INDEX-CLASSE
+                           WS-INDEX-ELEVE WS-INDEX-TRIM)
+                   IF NOT PAS-DE-NOTE(WS-INDEX-CLASSE WS-INDEX-ELEVE
+                           WS-INDEX-TRIM WS-INDEX-NOTE)
+                       PERFORM 6210-EXPORT-ONE-CSV-NOTE-ROW
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           EXPORT-CSV-NOTE-ROWS-END.
+           *>============================
+               EXIT.
+
+       6210-EXPORT-ONE-CSV-NOTE-ROW SECTION.
+       *>-----------------------------------
+
+           EXPORT-ONE-CSV-NOTE-ROW-START.
+           *>============================
+
+           MOVE WS-INDEX-TRIM TO WS-EDIT-TRIM.
+           MOVE WS-COEFF(WS-INDEX-CLASSE WS-INDEX-ELEVE WS-INDEX-TRIM
+               WS-INDEX-NOTE) TO WS-EDIT-COEFF.
+           MOVE WS-NOTE(WS-INDEX-CLASSE WS-INDEX-ELEVE WS-INDEX-TRIM
+               WS-INDEX-NOTE) TO WS-EDIT-NOTE.
+           MOVE SPACES TO CSV-RECORD.
+           STRING FUNCTION TRIM(WS-ID(WS-INDEX-CLASSE)) ","
+                   FUNCTION TRIM(WS-NOM(WS-INDEX-CLASSE
+                       WS-INDEX-ELEVE)) ","
+                   FUNCTION TRIM(WS-PRENOM(WS-INDEX-CLASSE
+                       WS-INDEX-ELEVE)) ","
+                   FUNCTION TRIM(WS-EDIT-TRIM) ","
+                   FUNCTION TRIM(WS-MATIERE(WS-INDEX-CLASSE
+                       WS-INDEX-ELEVE WS-INDEX-TRIM WS-INDEX-NOTE)) ","
+                   FUNCTION TRIM(WS-EDIT-COEFF) ","
+                   FUNCTION TRIM(WS-EDIT-NOTE) ",,"
+               DELIMITED BY SIZE INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+           EXPORT-ONE-CSV-NOTE-ROW-END.
+           *>============================
+               EXIT.
+
+       9999-PROGRAMME-END SECTION.
        *>---------------------------------------------------------------
-       STOP RUN.
-       END PROGRAM TABLE-EXERCICES. 
 
-           
+           PERFORM 9600-LOG-OPERATION-END.
+           GOBACK.
+
+       COPY OPSLOGPR REPLACING PROGRAM-TAG BY "TABLE-EXERCICES".
+
+       END PROGRAM TABLE-EXERCICES.
