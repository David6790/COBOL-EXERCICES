@@ -12,80 +12,353 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-   
+           SELECT WORD-LIST-FILE ASSIGN TO "PENDMOTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORD-LIST-FILE-STATUS.
+           SELECT SCORE-FILE ASSIGN TO "PENDUSCR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SCORE-PLAYER-NAME
+               FILE STATUS IS WS-SCORE-FILE-STATUS.
+           COPY OPSLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  WORD-LIST-FILE.
+       01  WORD-LIST-RECORD             PIC X(20).
+
+       FD  SCORE-FILE.
+       01  SCORE-RECORD.
+           05 SCORE-PLAYER-NAME          PIC X(20).
+           05 SCORE-WINS                 PIC 9(5).
+           05 SCORE-LOSSES               PIC 9(5).
+
+       COPY OPSLOGFD.
+
        WORKING-STORAGE SECTION.
        01  WS-WORD-SELECTED-BY-USER PIC X(20).
        01  WS-WORD-TO-GUESS PIC X(20).
-       01  WS-ALL-ALPHABET-CHAR PIC X(26) VALUE "ABCDEFGHIJKLMN" 
-      &                                        "OPQRSTUVWXYZ".
+       01  WS-ALL-ALPHABET-CHAR PIC X(26) VALUE "ABCDEFGHIJKLMN"&
+                                                "OPQRSTUVWXYZ".
        01  WS-LETTER-HIDDER PIC X(26) VALUE ALL "_".
        01  WS-USER-INPUT-CHAR PIC X.
-                                              
+
+       01  WS-GAME-MODE PIC X VALUE "D".
+           88  WS-TWO-PLAYER-MODE VALUE "D" "d".
+           88  WS-SOLO-MODE VALUE "S" "s".
+
+       01  WS-PLAYER-NAME PIC X(20) VALUE SPACES.
+       01  WS-SETTER-NAME PIC X(20) VALUE SPACES.
+       01  WS-SCOREBOARD-PLAYER PIC X(20).
+       01  WS-SCOREBOARD-WON PIC X VALUE "N".
+           88  WS-SCOREBOARD-IS-WIN VALUE "Y".
+
+       01  WS-WORD-LIST-FILE-STATUS PIC X(2).
+       01  WS-SCORE-FILE-STATUS PIC X(2).
+       01  WS-EOF-WORD-LIST PIC X VALUE "N".
+           88  WS-END-OF-WORD-LIST VALUE "Y".
+
+       01  WS-WORD-LIST-TABLE.
+           05 WS-WORD-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-INDEX-WORD PIC X(20).
+       01  WS-WORD-LIST-COUNT PIC 9(3) VALUE 0.
+       01  WS-RANDOM-SEED PIC 9(9).
+       01  WS-RANDOM-PICK PIC 9(3).
+
+       01  WS-MAX-WRONG-GUESSES PIC 9 VALUE 6.
+       01  WS-WRONG-GUESSES PIC 9 VALUE 0.
+       01  WS-WORD-FOUND PIC X VALUE "N".
+           88  WS-WORD-IS-FOUND VALUE "Y".
+
+       01  WS-GUESSED-LETTERS PIC X(26) VALUE SPACES.
+       01  WS-GUESSED-COUNT PIC 9(2) VALUE 0.
+       01  WS-ALREADY-GUESSED PIC X VALUE "N".
+           88  WS-LETTER-ALREADY-GUESSED VALUE "Y".
+       01  WS-SCAN-INDEX PIC 9(2).
+
+       01  WS-HANGMAN-ART.
+           05 WS-HANGMAN-STAGE OCCURS 7 TIMES PIC X(30).
+       01  WS-WORD-BEFORE-GUESS PIC X(20).
+       01  WS-REMAINING-TRIES PIC 9.
+
+       COPY OPSLOGWS.
+
        PROCEDURE DIVISION.
 
        0000-MAIN-PROCEDURES SECTION.
        *>--------------------------
-  
+
            MAIN-PROCEDURES-STARTS.
            *>=====================
-  
-           PERFORM 1000-ASK-USER-SELECT-WORD.
+
+           PERFORM 9500-LOG-OPERATION-START.
+           PERFORM 0100-INITIALIZE-HANGMAN-ART.
+           DISPLAY "Bienvenu au jeu du pendu by David Long Bin".
+           DISPLAY "Quel est votre pseudo?".
+           ACCEPT WS-PLAYER-NAME.
+           DISPLAY "Mode: D = Deux joueurs (mot saisi), "&
+                   "S = Solo (mot depuis une liste)".
+           ACCEPT WS-GAME-MODE.
+
+           IF WS-TWO-PLAYER-MODE
+               DISPLAY "Quel est le pseudo du joueur qui propose "&
+                       "le mot?"
+               ACCEPT WS-SETTER-NAME
+           END-IF.
+
+           IF WS-SOLO-MODE
+               PERFORM 1000-ASK-USER-SELECT-WORD-FILE
+           ELSE
+               PERFORM 1000-ASK-USER-SELECT-WORD
+           END-IF.
+
            PERFORM 2000-MAIN-GAME-ALGORITHME.
+           PERFORM 3000-UPDATE-SCOREBOARD.
 
            MAIN-PROCEDURES-END.
            *>=================
+               GO TO 9999-PROGRAMME-END.
+
+       0100-INITIALIZE-HANGMAN-ART SECTION.
+       *>------------------------------------
+
+           INIT-HANGMAN-ART-START.
+           *>======================
+
+           MOVE "(pendu vide)" TO WS-HANGMAN-STAGE(1).
+           MOVE "(la tete)" TO WS-HANGMAN-STAGE(2).
+           MOVE "(la tete, le corps)" TO WS-HANGMAN-STAGE(3).
+           MOVE "(+ 1 bras)" TO WS-HANGMAN-STAGE(4).
+           MOVE "(+ 2 bras)" TO WS-HANGMAN-STAGE(5).
+           MOVE "(+ 1 jambe)" TO WS-HANGMAN-STAGE(6).
+           MOVE "(PENDU AU COMPLET)" TO WS-HANGMAN-STAGE(7).
+
+           INIT-HANGMAN-ART-END.
+           *>=====================
                EXIT.
 
        1000-ASK-USER-SELECT-WORD SECTION.
        *>--------------------------------
-   
+
            ASK-USER-SELECT-WORD-START.
            *>=========================
-   
-           DISPLAY "Bienvenu au jeu du pendu by David Long Bin".
+
            DISPLAY "Veuillez choisir un mot pour commencer..."
            ACCEPT WS-WORD-SELECTED-BY-USER.
+           MOVE FUNCTION UPPER-CASE(WS-WORD-SELECTED-BY-USER) TO
+               WS-WORD-SELECTED-BY-USER.
            DISPLAY "A VOUS DE JOUER!".
 
            ASK-USER-SELECT-WORD-END.
            *>=======================
                EXIT.
 
+       1000-ASK-USER-SELECT-WORD-FILE SECTION.
+       *>-------------------------------------
+
+           ASK-USER-SELECT-WORD-FILE-START.
+           *>================================
+
+           MOVE 0 TO WS-WORD-LIST-COUNT.
+           OPEN INPUT WORD-LIST-FILE.
+           IF WS-WORD-LIST-FILE-STATUS = "00"
+               PERFORM VARYING WS-INDEX-WORD FROM 1 BY 1 UNTIL
+                       WS-INDEX-WORD > 50
+                   READ WORD-LIST-FILE
+                       AT END
+                           MOVE 51 TO WS-INDEX-WORD
+                       NOT AT END
+                           MOVE WORD-LIST-RECORD TO
+                               WS-WORD-ENTRY(WS-INDEX-WORD)
+                           ADD 1 TO WS-WORD-LIST-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE WORD-LIST-FILE
+           ELSE
+               DISPLAY "Aucune liste de mots trouvee (PENDMOTS.DAT)."
+           END-IF.
+
+           IF WS-WORD-LIST-COUNT > 0
+               MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RANDOM-SEED
+               COMPUTE WS-RANDOM-PICK =
+                   FUNCTION MOD(FUNCTION INTEGER(
+                       FUNCTION RANDOM(WS-RANDOM-SEED) * 100000),
+                       WS-WORD-LIST-COUNT) + 1
+               MOVE WS-WORD-ENTRY(WS-RANDOM-PICK) TO
+                   WS-WORD-SELECTED-BY-USER
+               DISPLAY "Un mot a ete choisi automatiquement."
+           ELSE
+               DISPLAY "Liste vide: retour au mode deux joueurs."
+               DISPLAY "Veuillez choisir un mot pour commencer..."
+               ACCEPT WS-WORD-SELECTED-BY-USER
+           END-IF.
+           MOVE FUNCTION UPPER-CASE(WS-WORD-SELECTED-BY-USER) TO
+               WS-WORD-SELECTED-BY-USER.
+           DISPLAY "A VOUS DE JOUER!".
+
+           ASK-USER-SELECT-WORD-FILE-END.
+           *>==============================
+               EXIT.
+
        2000-MAIN-GAME-ALGORITHME SECTION.
        *>--------------------------------
-      
+
            CONVERT-WORD-TO-DASH.
            *>===================
            MOVE WS-WORD-SELECTED-BY-USER TO WS-WORD-TO-GUESS.
-           INSPECT WS-WORD-TO-GUESS CONVERTING WS-ALL-ALPHABET-CHAR 
-                                    TO WS-LETTER-HIDDER.                   
-           DISPLAY WS-WORD-TO-GUESS.   
+           INSPECT WS-WORD-TO-GUESS CONVERTING WS-ALL-ALPHABET-CHAR
+                                    TO WS-LETTER-HIDDER.
+           DISPLAY WS-WORD-TO-GUESS.
 
            APPLY-MAIN-SEARCH-LOOP.
            *>=====================
 
-           PERFORM TEST AFTER UNTIL WS-WORD-SELECTED-BY-USER = 
-                                    WS-WORD-TO-GUESS                         
+           MOVE 0 TO WS-WRONG-GUESSES.
+           MOVE SPACES TO WS-GUESSED-LETTERS.
+           MOVE 0 TO WS-GUESSED-COUNT.
+           MOVE "N" TO WS-WORD-FOUND.
+
+           PERFORM TEST AFTER UNTIL
+                   WS-WORD-TO-GUESS = WS-WORD-SELECTED-BY-USER OR
+                   WS-WRONG-GUESSES >= WS-MAX-WRONG-GUESSES
+
                ACCEPT WS-USER-INPUT-CHAR
-               INSPECT WS-ALL-ALPHABET-CHAR CONVERTING WS-USER-INPUT-CHAR 
-                                            TO "_"                            
-               MOVE WS-WORD-SELECTED-BY-USER TO WS-WORD-TO-GUESS
-               INSPECT WS-WORD-TO-GUESS CONVERTING WS-ALL-ALPHABET-CHAR  
-                                        TO WS-LETTER-HIDDER                       
-               DISPLAY WS-WORD-TO-GUESS
+               MOVE FUNCTION UPPER-CASE(WS-USER-INPUT-CHAR) TO
+                   WS-USER-INPUT-CHAR
+               PERFORM 2100-CHECK-ALREADY-GUESSED
+
+               IF WS-LETTER-ALREADY-GUESSED
+                   DISPLAY "Vous avez deja essaye cette lettre."
+               ELSE
+                   ADD 1 TO WS-GUESSED-COUNT
+                   MOVE WS-USER-INPUT-CHAR TO
+                       WS-GUESSED-LETTERS(WS-GUESSED-COUNT:1)
+
+                   MOVE WS-WORD-TO-GUESS TO WS-WORD-BEFORE-GUESS
+                   INSPECT WS-ALL-ALPHABET-CHAR CONVERTING
+                       WS-USER-INPUT-CHAR TO "_"
+                   MOVE WS-WORD-SELECTED-BY-USER TO WS-WORD-TO-GUESS
+                   INSPECT WS-WORD-TO-GUESS CONVERTING
+                       WS-ALL-ALPHABET-CHAR TO WS-LETTER-HIDDER
+
+                   IF WS-WORD-TO-GUESS = WS-WORD-BEFORE-GUESS AND
+                           WS-WORD-TO-GUESS NOT =
+                               WS-WORD-SELECTED-BY-USER
+                       ADD 1 TO WS-WRONG-GUESSES
+                       COMPUTE WS-REMAINING-TRIES =
+                           WS-MAX-WRONG-GUESSES - WS-WRONG-GUESSES
+                       DISPLAY "Lettre absente du mot. "
+                           WS-HANGMAN-STAGE(WS-WRONG-GUESSES + 1)
+                       DISPLAY "Il vous reste " WS-REMAINING-TRIES
+                           " essai(s)."
+                   END-IF
+
+                   DISPLAY WS-WORD-TO-GUESS
+                   DISPLAY "Lettres essayees: "
+                       WS-GUESSED-LETTERS(1:WS-GUESSED-COUNT)
+               END-IF
            END-PERFORM.
-           DISPLAY "BRAVO TROUVE!".
+
+           IF WS-WORD-TO-GUESS = WS-WORD-SELECTED-BY-USER
+               MOVE "Y" TO WS-WORD-FOUND
+               DISPLAY "BRAVO TROUVE!"
+           ELSE
+               DISPLAY "PERDU! Le mot etait: " WS-WORD-SELECTED-BY-USER
+           END-IF.
 
            MAIN-GAME-ALGORITHME-END.
            *>=======================
-               EXIT.                                                                                   
-
-       9999-FIN-PROGRAMME.
-       *>-----------------
-       STOP RUN.
-       END PROGRAM JEU-DU-PENDU.            
-           
-   
-           
+               EXIT.
+
+       2100-CHECK-ALREADY-GUESSED SECTION.
+       *>--------------------------------------
+
+           CHECK-ALREADY-GUESSED-START.
+           *>============================
+
+           MOVE "N" TO WS-ALREADY-GUESSED.
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1 UNTIL
+                   WS-SCAN-INDEX > WS-GUESSED-COUNT
+               IF WS-GUESSED-LETTERS(WS-SCAN-INDEX:1) =
+                       WS-USER-INPUT-CHAR
+                   MOVE "Y" TO WS-ALREADY-GUESSED
+               END-IF
+           END-PERFORM.
+
+           CHECK-ALREADY-GUESSED-END.
+           *>=============================
+               EXIT.
+
+       3000-UPDATE-SCOREBOARD SECTION.
+       *>-------------------------------
+
+           UPDATE-SCOREBOARD-START.
+           *>========================
+
+           MOVE WS-PLAYER-NAME TO WS-SCOREBOARD-PLAYER.
+           MOVE WS-WORD-FOUND TO WS-SCOREBOARD-WON.
+           PERFORM 3100-UPDATE-ONE-SCORE.
+
+           IF WS-TWO-PLAYER-MODE
+               MOVE WS-SETTER-NAME TO WS-SCOREBOARD-PLAYER
+               IF WS-WORD-IS-FOUND
+                   MOVE "N" TO WS-SCOREBOARD-WON
+               ELSE
+                   MOVE "Y" TO WS-SCOREBOARD-WON
+               END-IF
+               PERFORM 3100-UPDATE-ONE-SCORE
+           END-IF.
+
+           UPDATE-SCOREBOARD-END.
+           *>========================
+               EXIT.
+
+       3100-UPDATE-ONE-SCORE SECTION.
+       *>-------------------------------
+
+           UPDATE-ONE-SCORE-START.
+           *>========================
+
+           OPEN I-O SCORE-FILE.
+           IF WS-SCORE-FILE-STATUS = "35"
+               OPEN OUTPUT SCORE-FILE
+               CLOSE SCORE-FILE
+               OPEN I-O SCORE-FILE
+           END-IF.
+
+           MOVE WS-SCOREBOARD-PLAYER TO SCORE-PLAYER-NAME.
+           READ SCORE-FILE KEY IS SCORE-PLAYER-NAME
+               INVALID KEY
+                   MOVE 0 TO SCORE-WINS
+                   MOVE 0 TO SCORE-LOSSES
+           END-READ.
+
+           IF WS-SCOREBOARD-IS-WIN
+               ADD 1 TO SCORE-WINS
+           ELSE
+               ADD 1 TO SCORE-LOSSES
+           END-IF.
+
+           REWRITE SCORE-RECORD
+               INVALID KEY
+                   WRITE SCORE-RECORD
+           END-REWRITE.
+
+           DISPLAY "Score de " WS-SCOREBOARD-PLAYER ": " SCORE-WINS
+                   " victoire(s), " SCORE-LOSSES " defaite(s).".
+
+           CLOSE SCORE-FILE.
+
+           UPDATE-ONE-SCORE-END.
+           *>========================
+               EXIT.
+
+       9999-PROGRAMME-END SECTION.
+       *>--------------------------
+
+           PERFORM 9600-LOG-OPERATION-END.
+           GOBACK.
+
+       COPY OPSLOGPR REPLACING PROGRAM-TAG BY "JEU-DU-PENDU".
+
+       END PROGRAM JEU-DU-PENDU.
