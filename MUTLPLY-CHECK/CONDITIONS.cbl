@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. INTEGER-CHECKER.
+       PROGRAM-ID. MULTIPLY-RANGE-CHECK.
        AUTHOR. DAVID LONG BIN.
        DATE-WRITTEN. 12/01/24.
        DATE-COMPILED.
@@ -12,50 +12,292 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-   
+           SELECT RANGE-PARM-FILE ASSIGN TO "CONDPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT COND-PAIR-FILE ASSIGN TO "CONDPAIR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAIR-FILE-STATUS.
+           SELECT COND-REPORT-FILE ASSIGN TO "CONDRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           COPY OPSLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RANGE-PARM-FILE.
+       01  RANGE-PARM-RECORD.
+           05 RP-NAME                  PIC X(10).
+           05 RP-LOW                   PIC 9(20).
+           05 RP-HIGH                  PIC 9(20).
+
+       FD  COND-PAIR-FILE.
+       01  COND-PAIR-RECORD.
+           05 CP-OPERAND1               PIC 9(10).
+           05 CP-OPERAND2               PIC 9(10).
+
+       FD  COND-REPORT-FILE.
+       01  COND-REPORT-RECORD.
+           05 CR-OPERAND1               PIC X(22).
+           05 CR-OPERAND2               PIC X(22).
+           05 CR-RESULT                 PIC X(22).
+           05 CR-CLASSIFICATION         PIC X(10).
+           05 CR-COUNT-IN-RANGE         PIC ZZZZZZ9.
+           05 CR-COUNT-OUT-RANGE        PIC ZZZZZZ9.
+
+       COPY OPSLOGFD.
+
        WORKING-STORAGE SECTION.
        01  WS-USER-INPUT1 PIC X(20).
        01  WS-USER-INPUT2 PIC X(20).
        01  WS-VALIDE-INPUT1 PIC 9(20).
        01  WS-VALIDE-INPUT2 PIC 9(20).
        01  WS-RESULT PIC 9(20).
-       
-       
 
+       01  WS-RUN-MODE PIC X VALUE "I".
+           88  WS-INTERACTIVE-MODE VALUE "I" "i".
+           88  WS-BATCH-MODE VALUE "B" "b".
+
+       01  WS-PARM-FILE-STATUS PIC X(2).
+       01  WS-PAIR-FILE-STATUS PIC X(2).
+       01  WS-REPORT-FILE-STATUS PIC X(2).
+       01  WS-EOF-PAIR-FILE PIC X VALUE "N".
+           88  WS-END-OF-PAIR-FILE VALUE "Y".
+
+       01  WS-RANGE-TABLE.
+           05 WS-RANGE-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-INDEX-RANGE.
+               10 WS-RANGE-NAME         PIC X(10).
+               10 WS-RANGE-LOW          PIC 9(20).
+               10 WS-RANGE-HIGH         PIC 9(20).
+       01  WS-RANGE-COUNT PIC 9(2) VALUE 0.
+       01  WS-CLASSIFICATION PIC X(10) VALUE SPACES.
+       01  WS-CLASSIFIED PIC X VALUE "N".
+           88  WS-RESULT-CLASSIFIED VALUE "Y".
 
+       01  WS-COUNT-IN-RANGE PIC 9(7) VALUE 0.
+       01  WS-COUNT-OUT-RANGE PIC 9(7) VALUE 0.
+       01  WS-MIN-PRODUCT PIC 9(20) VALUE 99999999999999999999.
+       01  WS-MAX-PRODUCT PIC 9(20) VALUE 0.
 
+       COPY OPSLOGWS.
 
        PROCEDURE DIVISION.
-           DISPLAY "Veuillez rentrer le 1ER nombre entier positif"& 
+
+       0000-MODULE-DIRECTEUR SECTION.
+       *>----------------------------
+
+           PROCEDURES-START.
+           *>===============
+
+           PERFORM 9500-LOG-OPERATION-START.
+           PERFORM 0500-LOAD-PARAMETERS.
+
+           DISPLAY "Mode: I = Interactif, B = Batch (fichier)".
+           ACCEPT WS-RUN-MODE.
+
+           IF WS-BATCH-MODE
+               PERFORM 2000-BATCH-PROCESS
+           ELSE
+               PERFORM 1000-INTERACTIVE-CHECK
+           END-IF.
+
+           PROCEDURES-END.
+           *>============
+               GO TO 9999-PROGRAMME-END.
+
+       0500-LOAD-PARAMETERS SECTION.
+       *>----------------------------
+
+           LOAD-PARM-START.
+           *>===============
+
+           MOVE 0 TO WS-RANGE-COUNT.
+           MOVE "NORMAL" TO WS-RANGE-NAME(1).
+           MOVE 50 TO WS-RANGE-LOW(1).
+           MOVE 99 TO WS-RANGE-HIGH(1).
+           MOVE "WARNING" TO WS-RANGE-NAME(2).
+           MOVE 100 TO WS-RANGE-LOW(2).
+           MOVE 499 TO WS-RANGE-HIGH(2).
+           MOVE "CRITICAL" TO WS-RANGE-NAME(3).
+           MOVE 500 TO WS-RANGE-LOW(3).
+           MOVE 99999999999999999999 TO WS-RANGE-HIGH(3).
+           MOVE 3 TO WS-RANGE-COUNT.
+
+           OPEN INPUT RANGE-PARM-FILE.
+           IF WS-PARM-FILE-STATUS = "00"
+               MOVE 0 TO WS-RANGE-COUNT
+               PERFORM VARYING WS-INDEX-RANGE FROM 1 BY 1 UNTIL
+                       WS-INDEX-RANGE > 10
+                   READ RANGE-PARM-FILE
+                       AT END
+                           MOVE 11 TO WS-INDEX-RANGE
+                       NOT AT END
+                           MOVE RP-NAME TO WS-RANGE-NAME(WS-INDEX-RANGE)
+                           MOVE RP-LOW TO WS-RANGE-LOW(WS-INDEX-RANGE)
+                           MOVE RP-HIGH TO WS-RANGE-HIGH(WS-INDEX-RANGE)
+                           ADD 1 TO WS-RANGE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE RANGE-PARM-FILE
+           ELSE
+               DISPLAY "Parametres par defaut: NORMAL/WARNING/CRITICAL."
+           END-IF.
+
+           LOAD-PARM-END.
+           *>=============
+               EXIT.
+
+       1000-INTERACTIVE-CHECK SECTION.
+       *>------------------------------
+
+           INTERACTIVE-START.
+           *>=================
+
+           DISPLAY "Veuillez rentrer le 1ER nombre entier positif"&
                    " à verifier".
            ACCEPT WS-USER-INPUT1.
-           PERFORM UNTIL function numval(WS-USER-INPUT1)>0
-                   DISPLAY "Ceci n'est pas un nombre entier positif"
-                   display "Veuillez entrer un autre nombre"
+           PERFORM UNTIL FUNCTION NUMVAL(WS-USER-INPUT1) > 0
+               DISPLAY "Ceci n'est pas un nombre entier positif"
+               DISPLAY "Veuillez entrer un autre nombre"
+               ACCEPT WS-USER-INPUT1
            END-PERFORM.
 
            MOVE WS-USER-INPUT1 TO WS-VALIDE-INPUT1.
-           DISPLAY "Veuillez rentrer le 2E nombre entier positif"& 
+           DISPLAY "Veuillez rentrer le 2E nombre entier positif"&
                    " à verifier".
            ACCEPT WS-USER-INPUT2.
-           PERFORM UNTIL function numval(WS-USER-INPUT2)>0
-                   DISPLAY "Ceci n'est pas un nombre entier positif"
-                   display "Veuillez entrer un autre nombre"
+           PERFORM UNTIL FUNCTION NUMVAL(WS-USER-INPUT2) > 0
+               DISPLAY "Ceci n'est pas un nombre entier positif"
+               DISPLAY "Veuillez entrer un autre nombre"
+               ACCEPT WS-USER-INPUT2
            END-PERFORM.
 
            MOVE WS-USER-INPUT2 TO WS-VALIDE-INPUT2.
 
-           COMPUTE WS-RESULT = WS-VALIDE-INPUT1*WS-VALIDE-INPUT2
+           COMPUTE WS-RESULT = WS-VALIDE-INPUT1 * WS-VALIDE-INPUT2.
+
+           PERFORM 1200-CLASSIFY-RESULT.
+
+           IF WS-RESULT-CLASSIFIED
+               DISPLAY WS-RESULT " est classe " WS-CLASSIFICATION "."
+           ELSE
+               DISPLAY WS-RESULT " ne correspond a aucune plage "&
+                       "connue."
+           END-IF.
+
+           INTERACTIVE-END.
+           *>===============
+               EXIT.
+
+       1200-CLASSIFY-RESULT SECTION.
+       *>------------------------------
+
+           CLASSIFY-START.
+           *>==============
+
+           MOVE "N" TO WS-CLASSIFIED.
+           MOVE SPACES TO WS-CLASSIFICATION.
+
+           PERFORM VARYING WS-INDEX-RANGE FROM 1 BY 1 UNTIL
+                   WS-INDEX-RANGE > WS-RANGE-COUNT OR
+                   WS-RESULT-CLASSIFIED
+               IF WS-RESULT >= WS-RANGE-LOW(WS-INDEX-RANGE) AND
+                       WS-RESULT <= WS-RANGE-HIGH(WS-INDEX-RANGE)
+                   MOVE WS-RANGE-NAME(WS-INDEX-RANGE) TO
+                       WS-CLASSIFICATION
+                   MOVE "Y" TO WS-CLASSIFIED
+               END-IF
+           END-PERFORM.
+
+           CLASSIFY-END.
+           *>=============
+               EXIT.
+
+       2000-BATCH-PROCESS SECTION.
+       *>----------------------------
+
+           BATCH-PROCESS-START.
+           *>=====================
 
-           IF WS-RESULT <= 99 AND WS-RESULT >= 50 
-               DISPLAY WS-RESULT " est bien compris entre 50 et 99."
+           MOVE 0 TO WS-COUNT-IN-RANGE.
+           MOVE 0 TO WS-COUNT-OUT-RANGE.
+           MOVE 99999999999999999999 TO WS-MIN-PRODUCT.
+           MOVE 0 TO WS-MAX-PRODUCT.
+
+           OPEN INPUT COND-PAIR-FILE.
+           OPEN OUTPUT COND-REPORT-FILE.
+
+           PERFORM UNTIL WS-END-OF-PAIR-FILE
+               READ COND-PAIR-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-PAIR-FILE
+                   NOT AT END
+                       PERFORM 2100-BATCH-CHECK-ONE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO COND-REPORT-RECORD.
+           MOVE "TOTAL" TO CR-OPERAND1.
+           MOVE WS-MIN-PRODUCT TO CR-OPERAND2.
+           MOVE WS-MAX-PRODUCT TO CR-RESULT.
+           MOVE WS-COUNT-IN-RANGE TO CR-COUNT-IN-RANGE.
+           MOVE WS-COUNT-OUT-RANGE TO CR-COUNT-OUT-RANGE.
+           WRITE COND-REPORT-RECORD.
+           DISPLAY "Paires dans la plage    : " WS-COUNT-IN-RANGE.
+           DISPLAY "Paires hors plage       : " WS-COUNT-OUT-RANGE.
+           DISPLAY "Produit minimum observe : " WS-MIN-PRODUCT.
+           DISPLAY "Produit maximum observe : " WS-MAX-PRODUCT.
+
+           CLOSE COND-PAIR-FILE.
+           CLOSE COND-REPORT-FILE.
+
+           BATCH-PROCESS-END.
+           *>=====================
+               EXIT.
+
+       2100-BATCH-CHECK-ONE SECTION.
+       *>-----------------------------------
+
+           BATCH-CHECK-ONE-START.
+           *>========================
+
+           MOVE CP-OPERAND1 TO WS-VALIDE-INPUT1.
+           MOVE CP-OPERAND2 TO WS-VALIDE-INPUT2.
+           COMPUTE WS-RESULT = WS-VALIDE-INPUT1 * WS-VALIDE-INPUT2.
+
+           PERFORM 1200-CLASSIFY-RESULT.
+
+           IF WS-RESULT < WS-MIN-PRODUCT
+               MOVE WS-RESULT TO WS-MIN-PRODUCT
+           END-IF.
+           IF WS-RESULT > WS-MAX-PRODUCT
+               MOVE WS-RESULT TO WS-MAX-PRODUCT
+           END-IF.
+
+           MOVE SPACES TO COND-REPORT-RECORD.
+           MOVE ZEROS TO CR-COUNT-IN-RANGE.
+           MOVE ZEROS TO CR-COUNT-OUT-RANGE.
+           MOVE CP-OPERAND1 TO CR-OPERAND1.
+           MOVE CP-OPERAND2 TO CR-OPERAND2.
+           MOVE WS-RESULT TO CR-RESULT.
+           IF WS-RESULT-CLASSIFIED
+               MOVE WS-CLASSIFICATION TO CR-CLASSIFICATION
+               ADD 1 TO WS-COUNT-IN-RANGE
            ELSE
-               DISPLAY WS-RESULT " depasse la plage 50 - 99."
+               MOVE "HORS-PLAGE" TO CR-CLASSIFICATION
+               ADD 1 TO WS-COUNT-OUT-RANGE
            END-IF.
+           WRITE COND-REPORT-RECORD.
+
+           BATCH-CHECK-ONE-END.
+           *>==========================
+               EXIT.
+
+       9999-PROGRAMME-END SECTION.
+       *>----------------------------
 
-         
-           STOP RUN.
+           PERFORM 9600-LOG-OPERATION-END.
+           GOBACK.
 
-           
+       COPY OPSLOGPR REPLACING PROGRAM-TAG BY "MULTIPLY-RANGE".
